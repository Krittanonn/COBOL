@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Delete an employee from the indexed employees.dat
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TERMINATE-EMPLOYEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN to "employees.dat"
+           ORGANIZATION is INDEXED
+           access mode is DYNAMIC
+           record key is EMP-ID
+           FILE STATUS IS WS-FS-EMPLOYEE.
+       DATA DIVISION.
+       FILE SECTION.
+       fd employee-file.
+       01 employee-record.
+           05 emp-id pic x(4).
+           05 emp-name pic x(15).
+           05 emp-dept pic x(10).
+           05 emp-salary pic 9(8)v99.
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE pic xx.
+       01 ws-input-id pic x(4).
+       01 ws-confirm pic x.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-FS-EMPLOYEE NOT = "00"
+               DISPLAY "employees.dat not found."
+               STOP RUN
+           END-IF
+
+           display "Enter Employee ID to terminate: ".
+           accept ws-input-id.
+
+           move ws-input-id to emp-id
+           read employee-file
+               invalid key
+                   display "Employee not found."
+               not invalid key
+                   display "Employee: " emp-name " , DEPT: " emp-dept
+                   display "Confirm delete (Y/N): "
+                   accept ws-confirm
+                   IF ws-confirm = 'Y' OR ws-confirm = 'y'
+                       delete employee-file
+                           invalid key display "DELETE ERROR!!"
+                       end-delete
+                       display "Employee terminated successfully."
+                   ELSE
+                       display "Delete cancelled."
+                   END-IF
+           end-read
+
+           close employee-file.
+           STOP RUN.
+       END PROGRAM TERMINATE-EMPLOYEE.
