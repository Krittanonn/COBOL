@@ -13,6 +13,10 @@
            ORGANIZATION is INDEXED
            access mode is RANDOM
            record key is EMP-ID.
+
+       SELECT HISTORY-FILE ASSIGN TO "EMPLOYEE_HISTORY.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-HISTORY.
        DATA DIVISION.
        FILE SECTION.
        fd employee-file.
@@ -21,11 +25,21 @@
            05 emp-name pic x(15).
            05 emp-dept pic x(10).
            05 emp-salary pic 9(8)v99.
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE PIC X(100).
        WORKING-STORAGE SECTION.
        01 ws-eof-flag pic x value 'N'.
        01 WS-DISPLAY-LINE pic x(40).
        01 ws-input-id pic x(4).
        01 ws-new-dept pic x(30).
+       01 WS-OLD-DEPT         PIC X(10).
+       01 WS-FS-HISTORY       PIC XX.
+       01 WS-HIST-DATE        PIC 9(8).
+       01 WS-UPDATE-SALARY    PIC X.
+       01 WS-NEW-SALARY       PIC 9(8)V99.
+       01 WS-OLD-SALARY       PIC 9(8)V99.
+       01 WS-REWRITE-OK       PIC X VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             open I-O employee-file
@@ -39,11 +53,66 @@
                    display "Current Dept for " EMP-NAME " is " emp-dept
                    display "Enter new Department: "
                    accept ws-new-dept
+                   move emp-dept to WS-OLD-DEPT
                    move ws-new-dept to emp-dept
+
+                   display "Update salary too? (Y/N): "
+                   accept ws-update-salary
+                   move emp-salary to ws-old-salary
+                   if ws-update-salary = 'Y' or ws-update-salary = 'y'
+                       display "Current Salary is " emp-salary
+                       display "Enter new Salary: "
+                       accept ws-new-salary
+                       move ws-new-salary to emp-salary
+                   end-if
+
+                   move 'N' to WS-REWRITE-OK
                    rewrite employee-record
                        INVALID KEY display "update failed"
+                       NOT INVALID KEY move 'Y' to WS-REWRITE-OK
                    END-REWRITE
-                   display "Update Successful"
+                   if WS-REWRITE-OK = 'Y'
+                       perform WRITE-HISTORY-LINES
+                       display "Update Successful"
+                   end-if
+           end-read
            close employee-file
             STOP RUN.
+
+       WRITE-HISTORY-LINES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HIST-DATE
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-FS-HISTORY NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           STRING
+               WS-HIST-DATE DELIMITED BY SIZE
+               " | EMP: " DELIMITED BY SIZE
+               EMP-ID DELIMITED BY SIZE
+               " | DEPT: " DELIMITED BY SIZE
+               WS-OLD-DEPT DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               EMP-DEPT DELIMITED BY SIZE
+               INTO HISTORY-LINE
+           END-STRING
+           WRITE HISTORY-LINE
+
+           IF WS-UPDATE-SALARY = 'Y' OR WS-UPDATE-SALARY = 'y'
+               STRING
+                   WS-HIST-DATE DELIMITED BY SIZE
+                   " | EMP: " DELIMITED BY SIZE
+                   EMP-ID DELIMITED BY SIZE
+                   " | SALARY: " DELIMITED BY SIZE
+                   WS-OLD-SALARY DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   EMP-SALARY DELIMITED BY SIZE
+                   INTO HISTORY-LINE
+               END-STRING
+               WRITE HISTORY-LINE
+           END-IF
+
+           CLOSE HISTORY-FILE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
