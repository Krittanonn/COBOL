@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add a new employee record to the indexed employees.dat
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-EMPLOYEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN to "employees.dat"
+           ORGANIZATION is INDEXED
+           access mode is DYNAMIC
+           record key is EMP-ID
+           FILE STATUS IS WS-FS-EMPLOYEE.
+       DATA DIVISION.
+       FILE SECTION.
+       fd employee-file.
+       01 employee-record.
+           05 emp-id pic x(4).
+           05 emp-name pic x(15).
+           05 emp-dept pic x(10).
+           05 emp-salary pic 9(8)v99.
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE pic xx.
+       01 ws-dup-flag pic x value 'N'.
+       01 ws-input-id pic x(4).
+       01 ws-input-name pic x(15).
+       01 ws-input-dept pic x(10).
+       01 ws-input-salary pic 9(8)v99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-FS-EMPLOYEE NOT = "00"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+
+           display "Enter Employee ID (4 characters): ".
+           accept ws-input-id.
+
+           move ws-input-id to emp-id
+           read employee-file
+               invalid key
+                   move 'N' to ws-dup-flag
+               not invalid key
+                   move 'Y' to ws-dup-flag
+           end-read
+
+           IF ws-dup-flag = 'Y'
+               display "ERROR: EMPLOYEE ID ALREADY EXISTS"
+           ELSE
+               display "Enter Employee Name (15 characters): "
+               accept ws-input-name
+
+               display "Enter Employee Department (10 characters): "
+               accept ws-input-dept
+
+               display "Enter Employee Salary (8 digits, 2 decimals): "
+               accept ws-input-salary
+
+               move ws-input-id to emp-id
+               move ws-input-name to emp-name
+               move ws-input-dept to emp-dept
+               move ws-input-salary to emp-salary
+               write employee-record
+                   invalid key display "WRITE ERROR!!"
+               end-write
+               display "Employee added successfully."
+           END-IF
+
+           close employee-file.
+           STOP RUN.
+       END PROGRAM ADD-EMPLOYEE.
