@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Department headcount and salary summary for
+      *          employees.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPT-SALARY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN to "employees.dat"
+           ORGANIZATION is INDEXED
+           access mode is SEQUENTIAL
+           record key is EMP-ID
+           FILE STATUS IS WS-FS-EMPLOYEE.
+       DATA DIVISION.
+       FILE SECTION.
+       fd employee-file.
+       01 employee-record.
+           05 emp-id pic x(4).
+           05 emp-name pic x(15).
+           05 emp-dept pic x(10).
+           05 emp-salary pic 9(8)v99.
+       WORKING-STORAGE SECTION.
+       01 WS-FS-EMPLOYEE pic xx.
+       01 ws-eof-flag pic x value 'N'.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 30 TIMES.
+               10 WS-DEPT-NAME     PIC X(10).
+               10 WS-DEPT-COUNT    PIC 9(5).
+               10 WS-DEPT-TOTAL    PIC 9(10)V99.
+       01 WS-DEPT-COUNT-USED   PIC 9(3) VALUE 0.
+       01 WS-DEPT-IDX          PIC 9(3).
+       01 WS-DEPT-FOUND        PIC X VALUE "N".
+       01 WS-DISPLAY-TOTAL     PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-DISPLAY-AVERAGE   PIC Z,ZZZ,ZZ9.99.
+       01 WS-AVERAGE           PIC 9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===== DEPARTMENT SALARY SUMMARY ====="
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMPLOYEE NOT = "00"
+               DISPLAY "employees.dat not found."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL ws-eof-flag = 'Y'
+               READ EMPLOYEE-FILE NEXT
+                   AT END MOVE 'Y' TO ws-eof-flag
+                   NOT AT END
+                       PERFORM TALLY-DEPT
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+               COMPUTE WS-AVERAGE = WS-DEPT-TOTAL(WS-DEPT-IDX) /
+                   WS-DEPT-COUNT(WS-DEPT-IDX)
+               MOVE WS-DEPT-TOTAL(WS-DEPT-IDX) TO WS-DISPLAY-TOTAL
+               MOVE WS-AVERAGE TO WS-DISPLAY-AVERAGE
+               DISPLAY "DEPT: " WS-DEPT-NAME(WS-DEPT-IDX)
+                   " , HEADCOUNT: " WS-DEPT-COUNT(WS-DEPT-IDX)
+                   " , TOTAL: " WS-DISPLAY-TOTAL
+                   " , AVERAGE: " WS-DISPLAY-AVERAGE
+           END-PERFORM
+
+           DISPLAY "=======================================".
+
+           STOP RUN.
+
+       TALLY-DEPT.
+           MOVE "N" TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+               IF WS-DEPT-NAME(WS-DEPT-IDX) = emp-dept
+                   ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+                   ADD emp-salary TO WS-DEPT-TOTAL(WS-DEPT-IDX)
+                   MOVE "Y" TO WS-DEPT-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-DEPT-FOUND = "N"
+               ADD 1 TO WS-DEPT-COUNT-USED
+               MOVE emp-dept TO WS-DEPT-NAME(WS-DEPT-COUNT-USED)
+               MOVE 1 TO WS-DEPT-COUNT(WS-DEPT-COUNT-USED)
+               MOVE emp-salary TO WS-DEPT-TOTAL(WS-DEPT-COUNT-USED)
+           END-IF.
+
+       END PROGRAM DEPT-SALARY-REPORT.
