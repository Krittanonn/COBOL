@@ -9,42 +9,132 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SALES.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD SALES-FILE.
+       01 SALES-FILE-LINE PIC 9(5).
+
        WORKING-STORAGE SECTION.
-       01 WS-RAW-SALES-DATA.
-           05 FILLER PIC 9(5) VALUE 15000. *> JAN
-           05 FILLER PIC 9(5) VALUE 18500. *> FEB
-           05 FILLER PIC 9(5) VALUE 21000. *> MAR
-           05 FILLER PIC 9(5) VALUE 17500. *> APR
-           05 FILLER PIC 9(5) VALUE 25000. *> MAY
-           05 FILLER PIC 9(5) VALUE 22500. *> JUN
+       01 WS-FS-SALES PIC XX.
+       01 WS-SALES-EOF PIC X VALUE "N".
 
-       01 WS-SALES-TABLE REDEFINES WS-RAW-SALES-DATA.
-           05 WS-SALES-MONTH PIC 9(5) OCCURS 6 TIMES.
+       01 WS-SALES-TABLE.
+           05 WS-SALES-YEAR OCCURS 5 TIMES.
+               10 WS-SALES-MONTH PIC 9(5) OCCURS 12 TIMES.
 
-       01 WS-SALES-INDEX PIC 9 VALUE 1.
+       01 WS-YEAR-INDEX PIC 9 VALUE 5.
+       01 WS-SALES-INDEX PIC 99 VALUE 1.
+       01 WS-LOAD-YEAR PIC 9 VALUE 1.
+       01 WS-LOAD-MONTH PIC 99 VALUE 1.
 
        01 WS-SALES-TOTAL PIC 9(7).
        01 WS-TOTAL-DISPLAY PIC Z(7).
-       01 WS-INDEX-COUNT PIC 9.
+       01 WS-INDEX-COUNT PIC 99.
+       01 WS-AVERAGE PIC 9(7).
+       01 WS-AVERAGE-DISPLAY PIC Z(7).
+       01 WS-MAX-SALES PIC 9(5) VALUE 0.
+       01 WS-MAX-MONTH PIC 99 VALUE 0.
+       01 WS-MIN-SALES PIC 9(5) VALUE 99999.
+       01 WS-MIN-MONTH PIC 99 VALUE 0.
+
+       01 WS-GROWTH-PCT PIC S9(3)V99.
+       01 WS-GROWTH-DISPLAY PIC -(3)9.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-SALES-TABLE
+
+           MOVE 5 TO WS-YEAR-INDEX
 
            PERFORM VARYING WS-SALES-INDEX FROM 1 BY 1
-           UNTIL WS-SALES-INDEX > 6
+           UNTIL WS-SALES-INDEX > 12
                DISPLAY "MONTH " WS-SALES-INDEX " SALES : "
-               WS-SALES-MONTH (WS-SALES-INDEX)
+               WS-SALES-MONTH (WS-YEAR-INDEX, WS-SALES-INDEX)
 
-               ADD WS-SALES-MONTH(WS-SALES-INDEX) TO WS-SALES-TOTAL
+               ADD WS-SALES-MONTH(WS-YEAR-INDEX, WS-SALES-INDEX)
+                   TO WS-SALES-TOTAL
                ADD 1 TO WS-INDEX-COUNT
 
+               IF WS-SALES-MONTH(WS-YEAR-INDEX, WS-SALES-INDEX)
+                   > WS-MAX-SALES
+                   MOVE WS-SALES-MONTH(WS-YEAR-INDEX, WS-SALES-INDEX)
+                       TO WS-MAX-SALES
+                   MOVE WS-SALES-INDEX TO WS-MAX-MONTH
+               END-IF
+
+               IF WS-SALES-MONTH(WS-YEAR-INDEX, WS-SALES-INDEX)
+                   < WS-MIN-SALES
+                   MOVE WS-SALES-MONTH(WS-YEAR-INDEX, WS-SALES-INDEX)
+                       TO WS-MIN-SALES
+                   MOVE WS-SALES-INDEX TO WS-MIN-MONTH
+               END-IF
+
            END-PERFORM.
 
                MOVE WS-SALES-TOTAL TO WS-TOTAL-DISPLAY.
                DISPLAY "TOTAL SALES FOR " WS-INDEX-COUNT  " MONTHS: "
                WS-TOTAL-DISPLAY.
 
+               COMPUTE WS-AVERAGE = WS-SALES-TOTAL / WS-INDEX-COUNT.
+               MOVE WS-AVERAGE TO WS-AVERAGE-DISPLAY.
+               DISPLAY "AVERAGE MONTHLY SALES: " WS-AVERAGE-DISPLAY.
+
+               DISPLAY "HIGHEST MONTH: " WS-MAX-MONTH
+                   " WITH SALES: " WS-MAX-SALES.
+               DISPLAY "LOWEST MONTH: " WS-MIN-MONTH
+                   " WITH SALES: " WS-MIN-SALES.
+
+               PERFORM YEAR-OVER-YEAR-REPORT
 
             STOP RUN.
+
+       LOAD-SALES-TABLE.
+           MOVE 1 TO WS-LOAD-YEAR
+           MOVE 1 TO WS-LOAD-MONTH
+           OPEN INPUT SALES-FILE
+           IF WS-FS-SALES NOT = "00"
+               DISPLAY "SALES.DAT not found. Using zero sales."
+           ELSE
+               PERFORM UNTIL WS-SALES-EOF = "Y" OR WS-LOAD-YEAR > 5
+                   READ SALES-FILE
+                       AT END MOVE "Y" TO WS-SALES-EOF
+                       NOT AT END
+                           MOVE SALES-FILE-LINE
+                               TO WS-SALES-MONTH(WS-LOAD-YEAR,
+                                   WS-LOAD-MONTH)
+                           ADD 1 TO WS-LOAD-MONTH
+                           IF WS-LOAD-MONTH > 12
+                               MOVE 1 TO WS-LOAD-MONTH
+                               ADD 1 TO WS-LOAD-YEAR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-FILE
+           END-IF.
+
+       YEAR-OVER-YEAR-REPORT.
+           DISPLAY "===== YEAR-OVER-YEAR GROWTH (YEAR 5 VS 4) =====".
+           PERFORM VARYING WS-SALES-INDEX FROM 1 BY 1
+               UNTIL WS-SALES-INDEX > 12
+               IF WS-SALES-MONTH(4, WS-SALES-INDEX) = 0
+                   DISPLAY "MONTH " WS-SALES-INDEX
+                       " : NO PRIOR-YEAR DATA"
+               ELSE
+                   COMPUTE WS-GROWTH-PCT =
+                       ((WS-SALES-MONTH(5, WS-SALES-INDEX) -
+                         WS-SALES-MONTH(4, WS-SALES-INDEX)) * 100) /
+                       WS-SALES-MONTH(4, WS-SALES-INDEX)
+                   MOVE WS-GROWTH-PCT TO WS-GROWTH-DISPLAY
+                   DISPLAY "MONTH " WS-SALES-INDEX " GROWTH: "
+                       WS-GROWTH-DISPLAY "%"
+               END-IF
+           END-PERFORM.
        END PROGRAM YOUR-PROGRAM-NAME.
