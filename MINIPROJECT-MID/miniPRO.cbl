@@ -6,19 +6,75 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MINI_STOCK_MANAGEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "PRODUCTS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FILE-PRODUCT-ID
+              FILE STATUS IS WS-FS-PRODUCT.
+
+           SELECT SALES-LOG-FILE ASSIGN TO "SALES_LOG.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-SALES-LOG.
+
+           SELECT USERS-FILE ASSIGN TO "USERS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FILE-USERNAME
+              FILE STATUS IS WS-FS-USERS.
+
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO "PURCHASE_ORDERS.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-PURCHASE-ORDER.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD PRODUCT-FILE.
+       01 PRODUCT-FILE-RECORD.
+          05 FILE-PRODUCT-ID      PIC X(7).
+          05 FILE-PRODUCT-NAME    PIC X(30).
+          05 FILE-PRODUCT-PRICE   PIC 9(5)V99.
+          05 FILE-PRODUCT-STOCK   PIC 9(5).
+
+       FD SALES-LOG-FILE.
+       01 SALES-LOG-LINE PIC X(100).
+
+       FD USERS-FILE.
+       01 USERS-RECORD.
+          05 FILE-USERNAME  PIC X(20).
+          05 FILE-PASSWORD  PIC X(10).
+          05 FILE-ROLE      PIC X(10).
+
+       FD PURCHASE-ORDER-FILE.
+       01 PURCHASE-ORDER-LINE PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-PRODUCT PIC XX.
+       01 WS-FS-SALES-LOG PIC XX.
+       01 WS-FS-USERS PIC XX.
+       01 WS-FS-PURCHASE-ORDER PIC XX.
+       01 WS-SALE-DATE PIC X(10).
+       01 WS-USER-ROLE PIC X(10).
+       01 WS-SUPPLIER-NAME PIC X(20).
+       01 WS-UNIT-COST PIC 9(7)V99.
+       01 DISPLAY-UNIT-COST PIC Z,ZZZ,ZZZ.99.
+       01 WS-PRODUCT-COUNT PIC 9(4) VALUE 0.
        01 WS-COMPLETE PIC X VALUE "N".
        01 LOGIN-COMPONENT.
         05 AUTH-KEY PIC X VALUE "N".
-        05 USERNAME-BASE PIC X(20) VALUE "kasidit".
-        05 PASSWORD-BASE PIC X(10) VALUE "000111".
         05 USERNAME-INPUT PIC X(20).
         05 PASSWORD-INPUT PIC X(10).
 
+       01 WS-NEW-USERNAME PIC X(20).
+       01 WS-NEW-PASSWORD PIC X(10).
+       01 WS-NEW-ROLE PIC X(10).
+       01 WS-DUP-USER-FLAG PIC X VALUE "N".
+
        01 DISPLAY-STAR PIC X VALUE " ".
        01 WS-EXIT PIC X VALUE "N".
        01 WS-OPTION PIC 9 VALUE 0.
@@ -37,6 +93,27 @@
        01 WS-INDEX PIC 9(4) VALUE 1.
        01 WS-ITEM-VALUE PIC 9(10)99V.
        01 WS-ALL-PRICE PIC 9(20)99V.
+       01 WS-REORDER-THRESHOLD PIC 9(5) VALUE 10.
+       01 WS-REORDER-TARGET PIC 9(5) VALUE 20.
+       01 WS-REORDER-QTY PIC 9(5).
+       01 WS-LOW-STOCK-FOUND PIC X VALUE "N".
+       01 WS-CAT-IDX PIC 9(2).
+       01 WS-CAT-COUNT PIC 9(2) VALUE 0.
+       01 WS-CAT-FOUND PIC X VALUE "N".
+       01 DISPLAY-CAT-VALUE PIC Z,ZZZ,ZZZ.99.
+       01 WS-SEARCH-KEYWORD PIC X(30).
+       01 WS-UPPER-KEYWORD PIC X(30).
+       01 WS-UPPER-FIELD PIC X(30).
+       01 WS-KEYWORD-LEN PIC 9(2).
+       01 WS-SCAN-IDX PIC 9(2).
+       01 WS-MATCH-FLAG PIC X VALUE "N".
+       01 WS-SEARCH-HITS PIC 9(3).
+
+       01 CATEGORY-SALES-TABLE.
+           05 CAT-SALES-ENTRY OCCURS 10 TIMES.
+               10 CAT-SALES-CODE   PIC X(2).
+               10 CAT-SALES-COUNT  PIC 9(5).
+               10 CAT-SALES-VALUE  PIC 9(20)99V.
 
        01 PRODUCT-TABLE.
            05 PRODUCT-ENTRY OCCURS 100 TIMES.
@@ -56,59 +133,23 @@
            05 DISPLAY-STOCK PIC ZZZZZ.
            05 DISPLAY-VALUE PIC Z,ZZZ,ZZZ.99.
            05 DISPLAY-ALL PIC Z,ZZZ,ZZZ.99.
+           05 DISPLAY-REORDER PIC ZZZZZ.
 
        PROCEDURE DIVISION.
 
            MAIN-PROGRAM.
-               MOVE "BK-1000" TO PRODUCT-ID(1)
-               MOVE "COBOL Programming " TO PRODUCT-NAME(1)
-               MOVE 15 TO PRODUCT-STOCK(1)
-               MOVE 1250.50 TO PRODUCT-PRICE(1)
-
-               MOVE "BK-1002" TO PRODUCT-ID(2)
-               MOVE "JCL for Mainframes" TO PRODUCT-NAME(2)
-               MOVE 8 TO PRODUCT-STOCK(2)
-               MOVE 1100.00 TO PRODUCT-PRICE(2)
-
-               MOVE "FD-2001" TO PRODUCT-ID(3)
-               MOVE "Instant Noodles  " TO PRODUCT-NAME(3)
-               MOVE 150 TO PRODUCT-STOCK(3)
-               MOVE 6.00 TO PRODUCT-PRICE(3)
-
-               MOVE "FD-2002" TO PRODUCT-ID(4)
-               MOVE "Canned Tuna      " TO PRODUCT-NAME(4)
-               MOVE 80 TO PRODUCT-STOCK(4)
-               MOVE 35.50 TO PRODUCT-PRICE(4)
-
-               MOVE "EL-3001" TO PRODUCT-ID(5)
-               MOVE "USB-C Cable     " TO PRODUCT-NAME(5)
-               MOVE 45 TO PRODUCT-STOCK(5)
-               MOVE 150.00 TO PRODUCT-PRICE(5)
-
-               MOVE "EL-3002" TO PRODUCT-ID(6)
-               MOVE "Wireless Mouse  " TO PRODUCT-NAME(6)
-               MOVE 22 TO PRODUCT-STOCK(6)
-               MOVE 499.00 TO PRODUCT-PRICE(6)
-
-               MOVE "ST-4001" TO PRODUCT-ID(7)
-               MOVE "A4 Paper Ream   " TO PRODUCT-NAME(7)
-               MOVE 30 TO PRODUCT-STOCK(7)
-               MOVE 120.00 TO PRODUCT-PRICE(7)
-
-               MOVE "FD-2003" TO PRODUCT-ID(8)
-               MOVE "Potato Chips    " TO PRODUCT-NAME(8)
-               MOVE 120 TO PRODUCT-STOCK(8)
-               MOVE 25.00 TO PRODUCT-PRICE(8)
-
-               MOVE "ST-4002" TO PRODUCT-ID(9)
-               MOVE "Ballpoint Pen Box" TO PRODUCT-NAME(9)
-               MOVE 50 TO PRODUCT-STOCK(9)
-               MOVE 85.75 TO PRODUCT-PRICE(9)
-
-               MOVE "BK-1003" TO PRODUCT-ID(10)
-               MOVE "Database Design " TO PRODUCT-NAME(10)
-               MOVE 12 TO PRODUCT-STOCK(10)
-               MOVE 1800.25 TO PRODUCT-PRICE(10)
+               PERFORM LOAD-PRODUCTS
+               PERFORM LOAD-USERS
+
+               OPEN EXTEND SALES-LOG-FILE
+               IF WS-FS-SALES-LOG NOT = "00"
+                   OPEN OUTPUT SALES-LOG-FILE
+               END-IF
+
+               OPEN EXTEND PURCHASE-ORDER-FILE
+               IF WS-FS-PURCHASE-ORDER NOT = "00"
+                   OPEN OUTPUT PURCHASE-ORDER-FILE
+               END-IF
 
                PERFORM UNTIL AUTH-KEY = "Y"
                        DISPLAY "ENTER USERNAME :"
@@ -117,13 +158,20 @@
                        DISPLAY "ENTER PASSWORD"
                        ACCEPT PASSWORD-INPUT
 
-                       IF USERNAME-BASE = USERNAME-BASE AND
-                          PASSWORD-INPUT = PASSWORD-BASE
-                           MOVE "Y" TO AUTH-KEY
-                       ELSE
-                           DISPLAY
-                           "THIS IS NOT RIGHT USERNAME OR PASSWORD"
-                   END-IF
+                       MOVE USERNAME-INPUT TO FILE-USERNAME
+                       READ USERS-FILE
+                           INVALID KEY
+                               DISPLAY
+                               "THIS IS NOT RIGHT USERNAME OR PASSWORD"
+                           NOT INVALID KEY
+                               IF PASSWORD-INPUT = FILE-PASSWORD
+                                   MOVE "Y" TO AUTH-KEY
+                                   MOVE FILE-ROLE TO WS-USER-ROLE
+                               ELSE
+                                   DISPLAY
+                               "THIS IS NOT RIGHT USERNAME OR PASSWORD"
+                               END-IF
+                       END-READ
 
                    END-PERFORM
 
@@ -155,9 +203,12 @@
                    DISPLAY "1. SELL ITEM"
                    DISPLAY "2. RESTOCK ITEM"
                    DISPLAY "3. PRINT INVENTORY REPORT"
-                   DISPLAY "4. EXIT PROGRAM"
+                   DISPLAY "4. LOW STOCK REPORT"
+                   DISPLAY "5. CATEGORY SALES SUMMARY"
+                   DISPLAY "6. CREATE USER (MANAGER ONLY)"
+                   DISPLAY "7. EXIT PROGRAM"
 
-                   DISPLAY "CHOSE OPTION (1-4): "
+                   DISPLAY "CHOSE OPTION (1-7): "
                    ACCEPT WS-OPTION
 
                    EVALUATE WS-OPTION
@@ -168,7 +219,17 @@
                        WHEN 3
                            PERFORM PRINT-INVENTORY-REPORT
                        WHEN 4
+                           PERFORM LOW-STOCK-REPORT
+                       WHEN 5
+                           PERFORM CATEGORY-SALES-SUMMARY
+                       WHEN 6
+                           PERFORM CREATE-USER
+                       WHEN 7
                            MOVE "Y" TO WS-EXIT
+                           CLOSE PRODUCT-FILE
+                           CLOSE SALES-LOG-FILE
+                           CLOSE USERS-FILE
+                           CLOSE PURCHASE-ORDER-FILE
                            DISPLAY "EXITING PROGRAM. GOOD BYE!"
                        WHEN OTHER
                            DISPLAY "INVALID OPTION. TRY AGAIN."
@@ -178,8 +239,199 @@
 
             STOP RUN.
 
+           LOAD-PRODUCTS.
+               OPEN I-O PRODUCT-FILE
+               IF WS-FS-PRODUCT NOT = "00"
+                   DISPLAY "PRODUCTS.DAT not found. Creating with "
+                       "default catalog..."
+                   OPEN OUTPUT PRODUCT-FILE
+                   CLOSE PRODUCT-FILE
+                   OPEN I-O PRODUCT-FILE
+                   PERFORM SEED-DEFAULT-PRODUCTS
+                   CLOSE PRODUCT-FILE
+                   OPEN I-O PRODUCT-FILE
+               END-IF
+
+               MOVE 0 TO WS-PRODUCT-COUNT
+               MOVE "00" TO WS-FS-PRODUCT
+               PERFORM UNTIL WS-FS-PRODUCT = "10"
+                   READ PRODUCT-FILE NEXT
+                       AT END MOVE "10" TO WS-FS-PRODUCT
+                       NOT AT END
+                           ADD 1 TO WS-PRODUCT-COUNT
+                           MOVE FILE-PRODUCT-ID TO
+                               PRODUCT-ID(WS-PRODUCT-COUNT)
+                           MOVE FILE-PRODUCT-NAME TO
+                               PRODUCT-NAME(WS-PRODUCT-COUNT)
+                           MOVE FILE-PRODUCT-PRICE TO
+                               PRODUCT-PRICE(WS-PRODUCT-COUNT)
+                           MOVE FILE-PRODUCT-STOCK TO
+                               PRODUCT-STOCK(WS-PRODUCT-COUNT)
+                   END-READ
+               END-PERFORM.
+
+           SEED-DEFAULT-PRODUCTS.
+               MOVE "BK-1000" TO FILE-PRODUCT-ID
+               MOVE "COBOL Programming " TO FILE-PRODUCT-NAME
+               MOVE 1250.50 TO FILE-PRODUCT-PRICE
+               MOVE 15 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "BK-1002" TO FILE-PRODUCT-ID
+               MOVE "JCL for Mainframes" TO FILE-PRODUCT-NAME
+               MOVE 1100.00 TO FILE-PRODUCT-PRICE
+               MOVE 8 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "FD-2001" TO FILE-PRODUCT-ID
+               MOVE "Instant Noodles  " TO FILE-PRODUCT-NAME
+               MOVE 6.00 TO FILE-PRODUCT-PRICE
+               MOVE 150 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "FD-2002" TO FILE-PRODUCT-ID
+               MOVE "Canned Tuna      " TO FILE-PRODUCT-NAME
+               MOVE 35.50 TO FILE-PRODUCT-PRICE
+               MOVE 80 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "EL-3001" TO FILE-PRODUCT-ID
+               MOVE "USB-C Cable     " TO FILE-PRODUCT-NAME
+               MOVE 150.00 TO FILE-PRODUCT-PRICE
+               MOVE 45 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "EL-3002" TO FILE-PRODUCT-ID
+               MOVE "Wireless Mouse  " TO FILE-PRODUCT-NAME
+               MOVE 499.00 TO FILE-PRODUCT-PRICE
+               MOVE 22 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "ST-4001" TO FILE-PRODUCT-ID
+               MOVE "A4 Paper Ream   " TO FILE-PRODUCT-NAME
+               MOVE 120.00 TO FILE-PRODUCT-PRICE
+               MOVE 30 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "FD-2003" TO FILE-PRODUCT-ID
+               MOVE "Potato Chips    " TO FILE-PRODUCT-NAME
+               MOVE 25.00 TO FILE-PRODUCT-PRICE
+               MOVE 120 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "ST-4002" TO FILE-PRODUCT-ID
+               MOVE "Ballpoint Pen Box" TO FILE-PRODUCT-NAME
+               MOVE 85.75 TO FILE-PRODUCT-PRICE
+               MOVE 50 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD
+
+               MOVE "BK-1003" TO FILE-PRODUCT-ID
+               MOVE "Database Design " TO FILE-PRODUCT-NAME
+               MOVE 1800.25 TO FILE-PRODUCT-PRICE
+               MOVE 12 TO FILE-PRODUCT-STOCK
+               WRITE PRODUCT-FILE-RECORD.
+
+           LOAD-USERS.
+               OPEN I-O USERS-FILE
+               IF WS-FS-USERS NOT = "00"
+                   DISPLAY "USERS.DAT not found. Creating with "
+                       "default account..."
+                   OPEN OUTPUT USERS-FILE
+                   CLOSE USERS-FILE
+                   OPEN I-O USERS-FILE
+                   PERFORM SEED-DEFAULT-USERS
+               END-IF.
+
+           SEED-DEFAULT-USERS.
+               MOVE "kasidit" TO FILE-USERNAME
+               MOVE "000111" TO FILE-PASSWORD
+               MOVE "MANAGER" TO FILE-ROLE
+               WRITE USERS-RECORD.
+
+           CREATE-USER.
+               IF WS-USER-ROLE NOT = "MANAGER"
+                   DISPLAY "ONLY MANAGERS CAN CREATE NEW USER ACCOUNTS."
+               ELSE
+                   DISPLAY "ENTER NEW USERNAME: "
+                   ACCEPT WS-NEW-USERNAME
+
+                   DISPLAY "ENTER NEW PASSWORD: "
+                   ACCEPT WS-NEW-PASSWORD
+
+                   DISPLAY "ENTER ROLE (MANAGER/CASHIER): "
+                   ACCEPT WS-NEW-ROLE
+
+                   MOVE WS-NEW-USERNAME TO FILE-USERNAME
+                   READ USERS-FILE
+                       INVALID KEY
+                           MOVE "N" TO WS-DUP-USER-FLAG
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-DUP-USER-FLAG
+                   END-READ
+
+                   IF WS-DUP-USER-FLAG = "Y"
+                       DISPLAY "ERROR: USERNAME ALREADY EXISTS."
+                   ELSE
+                       MOVE WS-NEW-USERNAME TO FILE-USERNAME
+                       MOVE WS-NEW-PASSWORD TO FILE-PASSWORD
+                       MOVE WS-NEW-ROLE TO FILE-ROLE
+                       WRITE USERS-RECORD
+                       DISPLAY "NEW USER ACCOUNT CREATED."
+                   END-IF
+               END-IF.
+
+           SAVE-PRODUCT-STOCK.
+               MOVE PRODUCT-ID(WS-INDEX) TO FILE-PRODUCT-ID
+               READ PRODUCT-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE PRODUCT-STOCK(WS-INDEX) TO
+                           FILE-PRODUCT-STOCK
+                       REWRITE PRODUCT-FILE-RECORD
+               END-READ.
+
+           WRITE-SALES-LOG.
+               MOVE WS-YEAR TO WS-SALE-DATE(1:4)
+               MOVE "-" TO WS-SALE-DATE(5:1)
+               MOVE WS-MONTH TO WS-SALE-DATE(6:2)
+               MOVE "-" TO WS-SALE-DATE(8:1)
+               MOVE WS-DAY TO WS-SALE-DATE(9:2)
+               STRING
+                   WS-SALE-DATE DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   PRODUCT-ID(WS-INDEX) DELIMITED BY SIZE
+                   " | QTY: " DELIMITED BY SIZE
+                   WS-INPUT-QUANTITY DELIMITED BY SIZE
+                   " | TOTAL: " DELIMITED BY SIZE
+                   DISPLAY-PRICE DELIMITED BY SIZE
+                   INTO SALES-LOG-LINE
+               END-STRING
+               WRITE SALES-LOG-LINE.
+
+           WRITE-PURCHASE-ORDER.
+               MOVE WS-YEAR TO WS-SALE-DATE(1:4)
+               MOVE "-" TO WS-SALE-DATE(5:1)
+               MOVE WS-MONTH TO WS-SALE-DATE(6:2)
+               MOVE "-" TO WS-SALE-DATE(8:1)
+               MOVE WS-DAY TO WS-SALE-DATE(9:2)
+               MOVE WS-UNIT-COST TO DISPLAY-UNIT-COST
+               STRING
+                   WS-SALE-DATE DELIMITED BY SIZE
+                   " | SUPPLIER: " DELIMITED BY SIZE
+                   WS-SUPPLIER-NAME DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   PRODUCT-ID(WS-INDEX) DELIMITED BY SIZE
+                   " | QTY: " DELIMITED BY SIZE
+                   WS-INPUT-QUANTITY DELIMITED BY SIZE
+                   " | UNIT COST: " DELIMITED BY SIZE
+                   DISPLAY-UNIT-COST DELIMITED BY SIZE
+                   INTO PURCHASE-ORDER-LINE
+               END-STRING
+               WRITE PURCHASE-ORDER-LINE.
+
            SELL-ITEM.
                MOVE "N" TO WS-FOUND.
+               MOVE "N" TO WS-COMPLETE.
 
 
                DISPLAY "=== SELL ITEM MENU ===".
@@ -187,9 +439,13 @@
 
            PERFORM UNTIL WS-COMPLETE = "Y"
 
-           DISPLAY "ENTER PRODUCT-ID TO SELL: "
+           DISPLAY "ENTER PRODUCT-ID TO SELL (? TO SEARCH BY NAME): "
            ACCEPT WS-INPUT-PRODUCT-ID
 
+           IF WS-INPUT-PRODUCT-ID = "?"
+               PERFORM SEARCH-PRODUCT-BY-NAME
+           ELSE
+
            DISPLAY "ENTER QUANTITY TO SELL: "
            ACCEPT WS-INPUT-QUANTITY
 
@@ -208,6 +464,7 @@
                SUBTRACT 1 FROM WS-INDEX
                IF PRODUCT-STOCK(WS-INDEX) >= WS-INPUT-QUANTITY
                 SUBTRACT WS-INPUT-QUANTITY FROM PRODUCT-STOCK(WS-INDEX)
+                PERFORM SAVE-PRODUCT-STOCK
 
                 MULTIPLY PRODUCT-PRICE(WS-INDEX)BY WS-INPUT-QUANTITY
                      GIVING WS-TOTAL-PRICE
@@ -217,6 +474,8 @@
                  DISPLAY "SALE SUCCESSFUL."
                  DISPLAY "TOTAL PRICE: " DISPLAY-PRICE
 
+               PERFORM WRITE-SALES-LOG
+
                MOVE "Y" TO WS-COMPLETE
 
                ELSE
@@ -225,6 +484,7 @@
                    DISPLAY "PLEASE TRY AGAIN."
                END-IF
            END-IF
+           END-IF
 
        END-PERFORM
 
@@ -236,14 +496,25 @@
 
                                RESTOCK-ITEM.
         MOVE "N" TO WS-FOUND.
+        MOVE "N" TO WS-COMPLETE.
 
          PERFORM UNTIL WS-COMPLETE = "Y"
-        DISPLAY "ENTER PRODUCT-ID TO RESTOCK: "
+        DISPLAY "ENTER PRODUCT-ID TO RESTOCK (? TO SEARCH BY NAME): "
         ACCEPT WS-INPUT-PRODUCT-ID
 
+        IF WS-INPUT-PRODUCT-ID = "?"
+            PERFORM SEARCH-PRODUCT-BY-NAME
+        ELSE
+
         DISPLAY "ENTER QUANTITY TO RESTOCK: "
         ACCEPT WS-INPUT-QUANTITY
 
+        DISPLAY "ENTER SUPPLIER NAME: "
+        ACCEPT WS-SUPPLIER-NAME
+
+        DISPLAY "ENTER UNIT COST FROM SUPPLIER: "
+        ACCEPT WS-UNIT-COST
+
         MOVE "N" TO WS-FOUND
 
         PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL
@@ -258,15 +529,18 @@
         ELSE
             SUBTRACT 1 FROM WS-INDEX
             ADD WS-INPUT-QUANTITY TO PRODUCT-STOCK(WS-INDEX)
+            PERFORM SAVE-PRODUCT-STOCK
             MULTIPLY PRODUCT-PRICE(WS-INDEX) BY WS-INPUT-QUANTITY
             GIVING WS-TOTAL-PRICE
             MOVE WS-TOTAL-PRICE TO DISPLAY-PRICE
+            PERFORM WRITE-PURCHASE-ORDER
 
             DISPLAY "RESTOCK SUCCESSFUL."
             DISPLAY "TOTAL PRICE: " DISPLAY-PRICE
 
             MOVE "Y" TO WS-COMPLETE
         END-IF
+        END-IF
        END-PERFORM
 
        DISPLAY " "
@@ -276,6 +550,7 @@
 
            PRINT-INVENTORY-REPORT.
                MOVE "N" TO WS-FOUND.
+               MOVE 0 TO WS-ALL-PRICE.
 
                DISPLAY "DATE ENTERED: " WS-DAY "/" WS-MONTH-ABBR "/"
                WS-YEAR.
@@ -289,7 +564,7 @@
 
 
 
-               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
                    IF PRODUCT-ID(WS-INDEX) NOT = SPACES
                        MULTIPLY PRODUCT-STOCK(WS-INDEX)
                            BY PRODUCT-PRICE(WS-INDEX)
@@ -307,7 +582,6 @@
                        MOVE PRODUCT-STOCK(WS-INDEX) TO DISPLAY-STOCK
                        MOVE PRODUCT-PRICE(WS-INDEX) TO DISPLAY-PRICE
                        MOVE WS-ITEM-VALUE TO DISPLAY-VALUE
-                       MOVE WS-ALL-PRICE TO DISPLAY-ALL
 
                        DISPLAY DISPLAY-PRODUCT-ID " | "
                                DISPLAY-NAME " | "
@@ -322,11 +596,146 @@
 
                END-PERFORM.
 
+               MOVE WS-ALL-PRICE TO DISPLAY-ALL
+               DISPLAY "--------|--------------------------------|-----"
+               "|-----------|------------|-------------".
+               DISPLAY "GRAND TOTAL INVENTORY VALUE: " DISPLAY-ALL.
 
                DISPLAY " ".
                DISPLAY "PRESS ENTER TO RETURN TO MAIN MENU...".
                ACCEPT WS-DUMMY.
 
+           LOW-STOCK-REPORT.
+               MOVE "N" TO WS-LOW-STOCK-FOUND.
 
+               DISPLAY "=== LOW STOCK REPORT ===".
+               DISPLAY " ".
+               DISPLAY "ID      | PRODUCT NAME             | STOCK"
+               " | REORDER QTY".
+               DISPLAY "--------|--------------------------|------"
+               "--|------------".
+
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
+                   IF PRODUCT-ID(WS-INDEX) NOT = SPACES AND
+                      PRODUCT-STOCK(WS-INDEX) < WS-REORDER-THRESHOLD
+                       MOVE "Y" TO WS-LOW-STOCK-FOUND
+                       COMPUTE WS-REORDER-QTY =
+                           WS-REORDER-TARGET - PRODUCT-STOCK(WS-INDEX)
+
+                       MOVE PRODUCT-ID(WS-INDEX) TO DISPLAY-PRODUCT-ID
+                       MOVE PRODUCT-NAME(WS-INDEX) TO DISPLAY-NAME
+                       MOVE PRODUCT-STOCK(WS-INDEX) TO DISPLAY-STOCK
+                       MOVE WS-REORDER-QTY TO DISPLAY-REORDER
+
+                       DISPLAY DISPLAY-PRODUCT-ID " | "
+                               DISPLAY-NAME " | "
+                               DISPLAY-STOCK "    | "
+                               DISPLAY-REORDER
+                   END-IF
+               END-PERFORM.
+
+               IF WS-LOW-STOCK-FOUND = "N"
+                   DISPLAY "No products below the reorder threshold."
+               END-IF
+
+               DISPLAY " ".
+               DISPLAY "PRESS ENTER TO RETURN TO MAIN MENU...".
+               ACCEPT WS-DUMMY.
+
+           CATEGORY-SALES-SUMMARY.
+               MOVE 0 TO WS-CAT-COUNT.
+
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL
+                   WS-CAT-IDX > 10
+                   MOVE SPACES TO CAT-SALES-CODE(WS-CAT-IDX)
+                   MOVE 0 TO CAT-SALES-COUNT(WS-CAT-IDX)
+                   MOVE 0 TO CAT-SALES-VALUE(WS-CAT-IDX)
+               END-PERFORM.
+
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
+                   IF PRODUCT-ID(WS-INDEX) NOT = SPACES
+                       PERFORM TALLY-PRODUCT-CATEGORY
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY "=== CATEGORY SALES SUMMARY ===".
+               DISPLAY " ".
+               DISPLAY "CAT | ITEM COUNT | TOTAL INVENTORY VALUE".
+               DISPLAY "----|------------|----------------------".
+
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL
+                   WS-CAT-IDX > WS-CAT-COUNT
+                   MOVE CAT-SALES-VALUE(WS-CAT-IDX) TO DISPLAY-CAT-VALUE
+                   DISPLAY CAT-SALES-CODE(WS-CAT-IDX) "  | "
+                           CAT-SALES-COUNT(WS-CAT-IDX) "        | "
+                           DISPLAY-CAT-VALUE
+               END-PERFORM.
+
+               DISPLAY " ".
+               DISPLAY "PRESS ENTER TO RETURN TO MAIN MENU...".
+               ACCEPT WS-DUMMY.
+
+           TALLY-PRODUCT-CATEGORY.
+               MULTIPLY PRODUCT-STOCK(WS-INDEX) BY
+                   PRODUCT-PRICE(WS-INDEX) GIVING WS-ITEM-VALUE
+
+               MOVE "N" TO WS-CAT-FOUND
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL
+                   WS-CAT-IDX > WS-CAT-COUNT OR WS-CAT-FOUND = "Y"
+                   IF CAT-SALES-CODE(WS-CAT-IDX) = CATEGORY(WS-INDEX)
+                       MOVE "Y" TO WS-CAT-FOUND
+                       ADD 1 TO CAT-SALES-COUNT(WS-CAT-IDX)
+                       ADD WS-ITEM-VALUE TO CAT-SALES-VALUE(WS-CAT-IDX)
+                   END-IF
+               END-PERFORM
+
+               IF WS-CAT-FOUND = "N"
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE CATEGORY(WS-INDEX) TO
+                       CAT-SALES-CODE(WS-CAT-COUNT)
+                   MOVE 1 TO CAT-SALES-COUNT(WS-CAT-COUNT)
+                   MOVE WS-ITEM-VALUE TO CAT-SALES-VALUE(WS-CAT-COUNT)
+               END-IF.
+
+           SEARCH-PRODUCT-BY-NAME.
+               DISPLAY "ENTER PRODUCT NAME KEYWORD: "
+               ACCEPT WS-SEARCH-KEYWORD
+               MOVE FUNCTION TRIM(WS-SEARCH-KEYWORD) TO WS-UPPER-KEYWORD
+               MOVE FUNCTION UPPER-CASE(WS-UPPER-KEYWORD)
+                   TO WS-UPPER-KEYWORD
+               MOVE 0 TO WS-SEARCH-HITS
+
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
+                   IF PRODUCT-ID(WS-INDEX) NOT = SPACES
+                       MOVE SPACES TO WS-UPPER-FIELD
+                       MOVE FUNCTION UPPER-CASE(PRODUCT-NAME(WS-INDEX))
+                           TO WS-UPPER-FIELD
+                       PERFORM MATCH-PRODUCT-SUBSTRING
+                       IF WS-MATCH-FLAG = "Y"
+                           ADD 1 TO WS-SEARCH-HITS
+                           DISPLAY PRODUCT-ID(WS-INDEX) " - "
+                                   PRODUCT-NAME(WS-INDEX)
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WS-SEARCH-HITS = 0
+                   DISPLAY "No matching products found."
+               END-IF.
+
+           MATCH-PRODUCT-SUBSTRING.
+               MOVE "N" TO WS-MATCH-FLAG
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-KEYWORD))
+                   TO WS-KEYWORD-LEN
+               IF WS-KEYWORD-LEN > 0 AND WS-KEYWORD-LEN NOT > 30
+                   PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > (31 - WS-KEYWORD-LEN)
+                             OR WS-MATCH-FLAG = "Y"
+                       IF WS-UPPER-FIELD(WS-SCAN-IDX:WS-KEYWORD-LEN) =
+                          WS-UPPER-KEYWORD(1:WS-KEYWORD-LEN)
+                           MOVE "Y" TO WS-MATCH-FLAG
+                       END-IF
+                   END-PERFORM
+               END-IF.
 
        END PROGRAM MINI_STOCK_MANAGEMENT.
