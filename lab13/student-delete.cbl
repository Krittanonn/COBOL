@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date: 09/29/2025
+      * Purpose: Remove a withdrawn student from the student roster.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-DELETE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'students.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STU-ID    PIC X(4).
+           05 STU-NAME  PIC X(20).
+           05 STU-GPA   PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-STUDENT     PIC XX.
+       01 WS-INPUT-ID       PIC X(4).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "ENTER STUDENT ID TO DELETE (4 DIGIT): ".
+           ACCEPT WS-INPUT-ID.
+
+           OPEN I-O STUDENT-FILE.
+           IF WS-FS-STUDENT NOT = "00"
+               DISPLAY "STUDENT FILE NOT FOUND. NO CHANGE MADE."
+               STOP RUN
+           END-IF.
+
+           MOVE WS-INPUT-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND. NO CHANGE MADE."
+               NOT INVALID KEY
+                   DELETE STUDENT-FILE
+                   DISPLAY "STUDENT DELETED SUCCESSFULLY."
+           END-READ.
+
+           CLOSE STUDENT-FILE.
+
+       END PROGRAM STUDENT-DELETE.
