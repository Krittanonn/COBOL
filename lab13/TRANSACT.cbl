@@ -0,0 +1,291 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date: 09/29/2025
+      * Purpose: Deposit/withdrawal transactions against ACCOUNTS.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STATEMENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATEMENT.
+
+           SELECT BANK-POLICY-FILE ASSIGN TO "BANKPOLICY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BANKPOLICY.
+
+           SELECT MANAGER-FILE ASSIGN TO "MANAGER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MANAGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNTS.
+       01 ACCOUNT-REC.
+           05 ACC-NO       PIC X(10).
+           05 ACC-PIN      PIC X(4).
+           05 ACC-NAME     PIC X(20).
+           05 ACC-BALANCE  PIC 9(8)V99.
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE PIC X(100).
+
+       FD BANK-POLICY-FILE.
+       01 BANK-POLICY-RECORD.
+           05 POLICY-MIN-BALANCE  PIC 9(8)V99.
+
+       FD MANAGER-FILE.
+       01 MANAGER-RECORD.
+           05 MANAGER-AUTH-CODE   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-ACCOUNTS      PIC XX.
+       01 WS-FS-STATEMENT     PIC XX.
+       01 WS-TRANS-DATE       PIC 9(8).
+       01 WS-TRANS-TYPE       PIC X(10).
+       01 WS-INPUT-ACC-NO     PIC X(10).
+       01 WS-INPUT-PIN        PIC X(4).
+       01 WS-LOGGED-IN        PIC X VALUE "N".
+       01 WS-EXIT             PIC X VALUE "N".
+       01 WS-OPTION           PIC 9 VALUE 0.
+       01 WS-AMOUNT           PIC 9(8)V99.
+       01 DISPLAY-BALANCE     PIC Z,ZZZ,ZZZ.99.
+       01 WS-LOGIN-OPTION     PIC 9 VALUE 0.
+       01 WS-MANAGER-CODE     PIC X(10).
+       01 WS-MANAGER-CODE-BASE PIC X(10) VALUE "MGR-OVERRD".
+       01 WS-NEW-PIN          PIC X(4).
+       01 WS-NEW-PIN-CONFIRM  PIC X(4).
+       01 WS-MIN-BALANCE      PIC 9(8)V99 VALUE 100.00.
+       01 WS-BALANCE-AFTER    PIC S9(8)V99.
+       01 WS-FS-BANKPOLICY    PIC XX.
+       01 WS-FS-MANAGER       PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===== ACCOUNT TRANSACTIONS ====="
+
+           OPEN I-O ACCOUNTS
+           IF WS-FS-ACCOUNTS NOT = "00"
+               DISPLAY "ACCOUNTS.DAT not found."
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND STATEMENT-FILE
+           IF WS-FS-STATEMENT NOT = "00"
+               OPEN OUTPUT STATEMENT-FILE
+           END-IF
+
+           PERFORM LOAD-BANK-POLICY-CONFIG
+
+           DISPLAY "ENTER ACCOUNT NUMBER: "
+           ACCEPT WS-INPUT-ACC-NO
+
+           MOVE WS-INPUT-ACC-NO TO ACC-NO
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY "ERROR: ACCOUNT NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "1. LOGIN WITH PIN"
+                   DISPLAY "2. FORGOT PIN (MANAGER RESET)"
+                   DISPLAY "CHOOSE OPTION (1-2): "
+                   ACCEPT WS-LOGIN-OPTION
+
+                   EVALUATE WS-LOGIN-OPTION
+                       WHEN 1
+                           DISPLAY "ENTER PIN: "
+                           ACCEPT WS-INPUT-PIN
+                           IF ACC-PIN = WS-INPUT-PIN
+                               MOVE "Y" TO WS-LOGGED-IN
+                           ELSE
+                               DISPLAY "ERROR: INCORRECT PIN."
+                           END-IF
+                       WHEN 2
+                           PERFORM MANAGER-RESET-PIN
+                       WHEN OTHER
+                           DISPLAY "INVALID OPTION."
+                   END-EVALUATE
+           END-READ
+
+           IF WS-LOGGED-IN = "Y"
+               PERFORM UNTIL WS-EXIT = "Y"
+                   MOVE ACC-BALANCE TO DISPLAY-BALANCE
+                   DISPLAY " "
+                   DISPLAY "CURRENT BALANCE: " DISPLAY-BALANCE
+                   DISPLAY "1. DEPOSIT"
+                   DISPLAY "2. WITHDRAW"
+                   DISPLAY "3. CHANGE PIN"
+                   DISPLAY "4. EXIT"
+                   DISPLAY "CHOOSE OPTION (1-4): "
+                   ACCEPT WS-OPTION
+
+                   EVALUATE WS-OPTION
+                       WHEN 1
+                           PERFORM DO-DEPOSIT
+                       WHEN 2
+                           PERFORM DO-WITHDRAW
+                       WHEN 3
+                           PERFORM CHANGE-PIN
+                       WHEN 4
+                           MOVE "Y" TO WS-EXIT
+                       WHEN OTHER
+                           DISPLAY "INVALID OPTION. TRY AGAIN."
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+
+           CLOSE ACCOUNTS.
+           CLOSE STATEMENT-FILE.
+
+           STOP RUN.
+
+       DO-DEPOSIT.
+           DISPLAY "ENTER AMOUNT TO DEPOSIT: "
+           ACCEPT WS-AMOUNT
+
+           ADD WS-AMOUNT TO ACC-BALANCE
+           REWRITE ACCOUNT-REC
+
+           MOVE "DEPOSIT" TO WS-TRANS-TYPE
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE ACC-BALANCE TO DISPLAY-BALANCE
+           DISPLAY "DEPOSIT SUCCESSFUL. NEW BALANCE: " DISPLAY-BALANCE.
+
+       DO-WITHDRAW.
+           DISPLAY "ENTER AMOUNT TO WITHDRAW: "
+           ACCEPT WS-AMOUNT
+
+           COMPUTE WS-BALANCE-AFTER = ACC-BALANCE - WS-AMOUNT
+
+           IF WS-AMOUNT > ACC-BALANCE
+               DISPLAY "ERROR: INSUFFICIENT FUNDS."
+           ELSE
+               IF WS-BALANCE-AFTER < WS-MIN-BALANCE
+                   DISPLAY "ERROR: WITHDRAWAL WOULD DROP BALANCE "
+                       "BELOW THE MINIMUM BALANCE REQUIREMENT."
+               ELSE
+               SUBTRACT WS-AMOUNT FROM ACC-BALANCE
+               REWRITE ACCOUNT-REC
+
+               MOVE "WITHDRAWAL" TO WS-TRANS-TYPE
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE ACC-BALANCE TO DISPLAY-BALANCE
+               DISPLAY "WITHDRAWAL SUCCESSFUL. NEW BALANCE: "
+                   DISPLAY-BALANCE
+               END-IF
+           END-IF.
+
+       CHANGE-PIN.
+           DISPLAY "ENTER CURRENT PIN: "
+           ACCEPT WS-INPUT-PIN
+
+           IF ACC-PIN NOT = WS-INPUT-PIN
+               DISPLAY "ERROR: INCORRECT CURRENT PIN."
+           ELSE
+               DISPLAY "ENTER NEW PIN: "
+               ACCEPT WS-NEW-PIN
+
+               DISPLAY "CONFIRM NEW PIN: "
+               ACCEPT WS-NEW-PIN-CONFIRM
+
+               IF WS-NEW-PIN NOT = WS-NEW-PIN-CONFIRM
+                   DISPLAY "ERROR: PINS DO NOT MATCH."
+               ELSE
+                   MOVE WS-NEW-PIN TO ACC-PIN
+                   REWRITE ACCOUNT-REC
+
+                   MOVE "PIN-CHANGE" TO WS-TRANS-TYPE
+                   MOVE 0 TO WS-AMOUNT
+                   PERFORM WRITE-STATEMENT-LINE
+
+                   DISPLAY "PIN CHANGED SUCCESSFULLY."
+               END-IF
+           END-IF.
+
+       LOAD-BANK-POLICY-CONFIG.
+           OPEN INPUT BANK-POLICY-FILE
+           IF WS-FS-BANKPOLICY = "00"
+               READ BANK-POLICY-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE POLICY-MIN-BALANCE TO WS-MIN-BALANCE
+               END-READ
+               CLOSE BANK-POLICY-FILE
+           ELSE
+               DISPLAY "BANKPOLICY.TXT not found. Using default "
+                   "minimum balance."
+           END-IF.
+
+       LOAD-MANAGER-CODE.
+           OPEN INPUT MANAGER-FILE
+           IF WS-FS-MANAGER = "00"
+               READ MANAGER-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE MANAGER-AUTH-CODE TO WS-MANAGER-CODE-BASE
+               END-READ
+               CLOSE MANAGER-FILE
+           ELSE
+               DISPLAY "MANAGER.TXT not found. Using default "
+                   "manager authorization code."
+           END-IF.
+
+       MANAGER-RESET-PIN.
+           PERFORM LOAD-MANAGER-CODE
+           DISPLAY "ENTER MANAGER AUTHORIZATION CODE: "
+           ACCEPT WS-MANAGER-CODE
+
+           IF WS-MANAGER-CODE NOT = WS-MANAGER-CODE-BASE
+               DISPLAY "ERROR: INVALID MANAGER AUTHORIZATION CODE."
+           ELSE
+               DISPLAY "ENTER NEW PIN FOR ACCOUNT: "
+               ACCEPT WS-NEW-PIN
+
+               DISPLAY "CONFIRM NEW PIN: "
+               ACCEPT WS-NEW-PIN-CONFIRM
+
+               IF WS-NEW-PIN NOT = WS-NEW-PIN-CONFIRM
+                   DISPLAY "ERROR: PINS DO NOT MATCH."
+               ELSE
+                   MOVE WS-NEW-PIN TO ACC-PIN
+                   REWRITE ACCOUNT-REC
+
+                   MOVE "PIN-RESET" TO WS-TRANS-TYPE
+                   MOVE 0 TO WS-AMOUNT
+                   PERFORM WRITE-STATEMENT-LINE
+
+                   DISPLAY "PIN RESET SUCCESSFULLY BY MANAGER."
+               END-IF
+           END-IF.
+
+       WRITE-STATEMENT-LINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TRANS-DATE
+           MOVE ACC-BALANCE TO DISPLAY-BALANCE
+           STRING
+               WS-TRANS-DATE DELIMITED BY SIZE
+               " | ACC: " DELIMITED BY SIZE
+               ACC-NO DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-TRANS-TYPE DELIMITED BY SIZE
+               " | AMOUNT: " DELIMITED BY SIZE
+               WS-AMOUNT DELIMITED BY SIZE
+               " | NEW BALANCE: " DELIMITED BY SIZE
+               DISPLAY-BALANCE DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE.
+
+       END PROGRAM TRANSACT.
