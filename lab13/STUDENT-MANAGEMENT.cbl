@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Unified Add/Find/List menu for students.dat, replacing
+      *          the separate student-load.cbl and students-write.cbl
+      *          lookup/add programs (both retired by this change).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MANAGEMENT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'students.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STU-ID    PIC X(4).
+           05 STU-NAME  PIC X(20).
+           05 STU-GPA   PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-STUDENT     PIC XX.
+       01 WS-CHOICE         PIC 9 VALUE 0.
+       01 WS-INPUT-ID       PIC X(4).
+       01 WS-DUP-FLAG       PIC X(1) VALUE 'N'.
+       01 WS-EOF-FLAG       PIC X(1) VALUE 'N'.
+
+       01 WS-NEW-ID         PIC X(4).
+       01 WS-NEW-NAME       PIC X(20).
+       01 WS-NEW-GPA        PIC 9V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== STUDENT ROSTER MANAGEMENT ===".
+           PERFORM OPEN-STUDENT-FILE.
+           PERFORM UNTIL WS-CHOICE = 9
+               MOVE 0 TO WS-CHOICE
+               PERFORM DISPLAY-MENU
+               PERFORM HANDLE-MENU-OPTION
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           DISPLAY "Goodbye.".
+           STOP RUN.
+
+       OPEN-STUDENT-FILE.
+           OPEN I-O STUDENT-FILE
+           IF WS-FS-STUDENT NOT = "00"
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Add Student".
+           DISPLAY "2. Find Student".
+           DISPLAY "3. List All Students".
+           DISPLAY "4. Exit".
+           DISPLAY "Select option (1-4): " WITH NO ADVANCING
+           ACCEPT WS-CHOICE.
+
+       HANDLE-MENU-OPTION.
+           EVALUATE WS-CHOICE
+               WHEN 1 PERFORM ADD-STUDENT
+               WHEN 2 PERFORM FIND-STUDENT
+               WHEN 3 PERFORM LIST-ALL-STUDENTS
+               WHEN 4 MOVE 9 TO WS-CHOICE
+               WHEN OTHER DISPLAY "Invalid option."
+           END-EVALUATE.
+
+       ADD-STUDENT.
+           DISPLAY "ENTER NEW STUDENT ID (4 DIGITS): "
+           ACCEPT WS-NEW-ID.
+
+           DISPLAY "ENTER NEW STUDENT NAME (20 CHAR): "
+           ACCEPT WS-NEW-NAME.
+
+           DISPLAY "ENTER GPA (0.00-4.00): "
+           ACCEPT WS-NEW-GPA.
+
+           MOVE WS-NEW-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DUP-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUP-FLAG
+           END-READ
+
+           IF WS-DUP-FLAG = 'Y'
+               DISPLAY "ERROR: STUDENT ID ALREADY EXISTS."
+           ELSE
+               MOVE WS-NEW-ID TO STU-ID
+               MOVE WS-NEW-NAME TO STU-NAME
+               MOVE WS-NEW-GPA TO STU-GPA
+               WRITE STUDENT-RECORD
+               DISPLAY "NEW STUDENT HAS BEEN ADDED."
+           END-IF.
+
+       FIND-STUDENT.
+           DISPLAY "ENTER STUDENT ID (4 DIGIT): "
+           ACCEPT WS-INPUT-ID.
+
+           MOVE WS-INPUT-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "FOUND STUDENT NAME IS " STU-NAME
+                   DISPLAY "GPA: " STU-GPA
+           END-READ.
+
+       LIST-ALL-STUDENTS.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE LOW-VALUES TO STU-ID
+           START STUDENT-FILE KEY IS NOT LESS THAN STU-ID
+               INVALID KEY MOVE 'Y' TO WS-EOF-FLAG
+           END-START
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ STUDENT-FILE NEXT
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY STU-ID " " STU-NAME " GPA: " STU-GPA
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM STUDENT-MANAGEMENT.
