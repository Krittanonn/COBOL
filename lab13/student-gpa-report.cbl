@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date: 09/29/2025
+      * Purpose: List students whose GPA is below a given threshold.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-GPA-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'students.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STU-ID    PIC X(4).
+           05 STU-NAME  PIC X(20).
+           05 STU-GPA   PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-STUDENT     PIC XX.
+       01 WS-EOF-FLAG       PIC X(1) VALUE 'N'.
+       01 WS-THRESHOLD      PIC 9V99.
+       01 WS-HIT-COUNT      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=== STUDENTS BELOW GPA THRESHOLD ===".
+           DISPLAY "ENTER GPA THRESHOLD (0.00-4.00): ".
+           ACCEPT WS-THRESHOLD.
+
+           OPEN INPUT STUDENT-FILE.
+           IF WS-FS-STUDENT NOT = "00"
+               DISPLAY "students.dat not found."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+              READ STUDENT-FILE NEXT
+                  AT END
+                      MOVE 'Y' TO WS-EOF-FLAG
+                      NOT AT END
+                          IF STU-GPA < WS-THRESHOLD
+                              DISPLAY STU-ID " | " STU-NAME
+                                  " | GPA: " STU-GPA
+                              ADD 1 TO WS-HIT-COUNT
+                          END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+
+           DISPLAY "STUDENTS BELOW THRESHOLD: " WS-HIT-COUNT.
+
+       END PROGRAM STUDENT-GPA-REPORT.
