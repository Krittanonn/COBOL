@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date: 09/29/2025
+      * Purpose: Update a student's name in the student roster.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-UPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'students.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FS-STUDENT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STU-ID    PIC X(4).
+           05 STU-NAME  PIC X(20).
+           05 STU-GPA   PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-STUDENT     PIC XX.
+       01 WS-INPUT-ID       PIC X(4).
+       01 WS-INPUT-NAME     PIC X(20).
+       01 WS-INPUT-GPA      PIC 9V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "ENTER STUDENT ID TO UPDATE (4 DIGIT): ".
+           ACCEPT WS-INPUT-ID.
+
+           DISPLAY "ENTER NEW NAME (20 CHAR): ".
+           ACCEPT WS-INPUT-NAME.
+
+           DISPLAY "ENTER NEW GPA (0.00-4.00): ".
+           ACCEPT WS-INPUT-GPA.
+
+           OPEN I-O STUDENT-FILE.
+           IF WS-FS-STUDENT NOT = "00"
+               DISPLAY "STUDENT FILE NOT FOUND. NO CHANGE MADE."
+               STOP RUN
+           END-IF.
+
+           MOVE WS-INPUT-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND. NO CHANGE MADE."
+               NOT INVALID KEY
+                   MOVE WS-INPUT-NAME TO STU-NAME
+                   MOVE WS-INPUT-GPA TO STU-GPA
+                   REWRITE STUDENT-RECORD
+                   DISPLAY "STUDENT UPDATED SUCCESSFULLY."
+           END-READ.
+
+           CLOSE STUDENT-FILE.
+
+       END PROGRAM STUDENT-UPDATE.
