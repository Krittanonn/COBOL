@@ -11,9 +11,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS.
            SELECT ACCOUNTS-NEW ASSIGN TO "ACCOUNTS_NEW.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NEW-ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS-NEW.
+
+           SELECT INTEREST-LOG-FILE ASSIGN TO "INTEREST_LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
 
        DATA DIVISION.
 
@@ -33,31 +43,118 @@
           05 NEW-ACC-NAME     PIC X(20).
           05 NEW-ACC-BALANCE  PIC 9(8)V99.
 
+       FD INTEREST-LOG-FILE.
+       01 INTEREST-LOG-LINE PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-FS-ACCOUNTS      PIC XX.
+       01 WS-FS-ACCOUNTS-NEW  PIC XX.
+       01 WS-FS-LOG           PIC XX.
        01 EOF-FLAG      PIC X VALUE "N".
+       01 WS-LOG-EOF          PIC X VALUE "N".
+       01 WS-ALREADY-RUN      PIC X VALUE "N".
+       01 WS-RUN-DATE         PIC 9(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(8).
+       01 WS-CHECK-DATE       PIC X(8).
+       01 WS-OLD-BALANCE      PIC 9(8)V99.
+       01 WS-INTEREST-RATE    PIC 9V9(4).
+
+       01 INTEREST-RATE-TABLE.
+           05 FILLER PIC X(25) VALUE "0000000000000099999900150".
+           05 FILLER PIC X(25) VALUE "0001000000004999999900200".
+           05 FILLER PIC X(25) VALUE "0050000000999999999900250".
+       01 INTEREST-RATE-TABLE-R REDEFINES INTEREST-RATE-TABLE.
+           05 RATE-TIER OCCURS 3 TIMES.
+               10 RATE-TIER-LOW   PIC 9(8)V99.
+               10 RATE-TIER-HIGH  PIC 9(8)V99.
+               10 RATE-TIER-RATE  PIC 9V9(4).
+       01 WS-TIER-IDX          PIC 9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           PERFORM CHECK-ALREADY-RUN
+
+           IF WS-ALREADY-RUN = "Y"
+               DISPLAY "Interest already posted for run date "
+                   WS-RUN-DATE
+               STOP RUN
+           END-IF
 
            OPEN INPUT ACCOUNTS
            OPEN OUTPUT ACCOUNTS-NEW
 
+           OPEN EXTEND INTEREST-LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               OPEN OUTPUT INTEREST-LOG-FILE
+           END-IF
+
            PERFORM UNTIL EOF-FLAG = "Y"
                READ ACCOUNTS
                   AT END MOVE "Y" TO EOF-FLAG
                   NOT AT END
+                     MOVE ACC-BALANCE TO WS-OLD-BALANCE
                      MOVE ACC-NO TO NEW-ACC-NO
                      MOVE ACC-PIN TO NEW-ACC-PIN
                      MOVE ACC-NAME TO NEW-ACC-NAME
-                     COMPUTE NEW-ACC-BALANCE = ACC-BALANCE * 1.015
+                     PERFORM LOOKUP-INTEREST-RATE
+                     COMPUTE NEW-ACC-BALANCE =
+                         ACC-BALANCE * (1 + WS-INTEREST-RATE)
                      WRITE ACCOUNT-REC-NEW
+                     PERFORM WRITE-INTEREST-LOG-LINE
                END-READ
            END-PERFORM
 
            CLOSE ACCOUNTS
            CLOSE ACCOUNTS-NEW
+           CLOSE INTEREST-LOG-FILE
 
            DISPLAY "Interest calculation completed."
 
            STOP RUN.
+
+       CHECK-ALREADY-RUN.
+           MOVE "N" TO WS-ALREADY-RUN
+           MOVE "N" TO WS-LOG-EOF
+           OPEN INPUT INTEREST-LOG-FILE
+           IF WS-FS-LOG = "00"
+               PERFORM UNTIL WS-LOG-EOF = "Y"
+                   READ INTEREST-LOG-FILE
+                       AT END MOVE "Y" TO WS-LOG-EOF
+                       NOT AT END
+                           MOVE INTEREST-LOG-LINE(1:8) TO WS-CHECK-DATE
+                           IF WS-CHECK-DATE = WS-RUN-DATE-X
+                               MOVE "Y" TO WS-ALREADY-RUN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INTEREST-LOG-FILE
+           END-IF.
+
+       LOOKUP-INTEREST-RATE.
+           MOVE RATE-TIER-RATE(3) TO WS-INTEREST-RATE
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > 3
+               IF ACC-BALANCE >= RATE-TIER-LOW(WS-TIER-IDX) AND
+                   ACC-BALANCE <= RATE-TIER-HIGH(WS-TIER-IDX)
+                   MOVE RATE-TIER-RATE(WS-TIER-IDX) TO WS-INTEREST-RATE
+                   MOVE 4 TO WS-TIER-IDX
+               END-IF
+           END-PERFORM.
+
+       WRITE-INTEREST-LOG-LINE.
+           STRING
+               WS-RUN-DATE DELIMITED BY SIZE
+               " | ACC: " DELIMITED BY SIZE
+               NEW-ACC-NO DELIMITED BY SIZE
+               " | OLD: " DELIMITED BY SIZE
+               WS-OLD-BALANCE DELIMITED BY SIZE
+               " | NEW: " DELIMITED BY SIZE
+               NEW-ACC-BALANCE DELIMITED BY SIZE
+               INTO INTEREST-LOG-LINE
+           END-STRING
+           WRITE INTEREST-LOG-LINE.
+
        END PROGRAM INTEREST.
