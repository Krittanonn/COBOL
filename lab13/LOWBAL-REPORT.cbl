@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date:
+      * Purpose: Daily report of accounts that dipped under the
+      *          minimum balance threshold.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOWBAL-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS.
+
+           SELECT LOWBAL-REPORT-FILE ASSIGN TO "LOW_BALANCE_REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT BANK-POLICY-FILE ASSIGN TO "BANKPOLICY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BANKPOLICY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNTS.
+       01 ACCOUNT-REC.
+           05 ACC-NO       PIC X(10).
+           05 ACC-PIN      PIC X(4).
+           05 ACC-NAME     PIC X(20).
+           05 ACC-BALANCE  PIC 9(8)V99.
+
+       FD LOWBAL-REPORT-FILE.
+       01 LOWBAL-REPORT-LINE PIC X(100).
+
+       FD BANK-POLICY-FILE.
+       01 BANK-POLICY-RECORD.
+           05 POLICY-MIN-BALANCE  PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-ACCOUNTS      PIC XX.
+       01 WS-FS-REPORT        PIC XX.
+       01 WS-EOF-FLAG         PIC X VALUE "N".
+       01 WS-MIN-BALANCE      PIC 9(8)V99 VALUE 100.00.
+       01 WS-RUN-DATE         PIC 9(8).
+       01 WS-ACCOUNTS-CHECKED PIC 9(5) VALUE 0.
+       01 WS-ACCOUNTS-FLAGGED PIC 9(5) VALUE 0.
+       01 DISPLAY-BALANCE     PIC Z,ZZZ,ZZZ.99.
+       01 WS-FS-BANKPOLICY    PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== DAILY LOW BALANCE REPORT ==="
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           OPEN INPUT ACCOUNTS
+           IF WS-FS-ACCOUNTS NOT = "00"
+               DISPLAY "ACCOUNTS.DAT not found. Nothing to report."
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND LOWBAL-REPORT-FILE
+           IF WS-FS-REPORT NOT = "00"
+               OPEN OUTPUT LOWBAL-REPORT-FILE
+           END-IF
+
+           PERFORM LOAD-BANK-POLICY-CONFIG
+
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ ACCOUNTS
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS
+           CLOSE LOWBAL-REPORT-FILE
+
+           DISPLAY "Accounts checked: " WS-ACCOUNTS-CHECKED.
+           DISPLAY "Accounts below minimum balance: "
+               WS-ACCOUNTS-FLAGGED.
+           DISPLAY "Report complete.".
+
+           STOP RUN.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           IF ACC-BALANCE < WS-MIN-BALANCE
+               ADD 1 TO WS-ACCOUNTS-FLAGGED
+               MOVE ACC-BALANCE TO DISPLAY-BALANCE
+               DISPLAY ACC-NO " | " ACC-NAME " | " DISPLAY-BALANCE
+
+               STRING
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   " | ACC: " DELIMITED BY SIZE
+                   ACC-NO DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   ACC-NAME DELIMITED BY SIZE
+                   " | BALANCE: " DELIMITED BY SIZE
+                   DISPLAY-BALANCE DELIMITED BY SIZE
+                   INTO LOWBAL-REPORT-LINE
+               END-STRING
+               WRITE LOWBAL-REPORT-LINE
+           END-IF.
+
+       LOAD-BANK-POLICY-CONFIG.
+           OPEN INPUT BANK-POLICY-FILE
+           IF WS-FS-BANKPOLICY = "00"
+               READ BANK-POLICY-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE POLICY-MIN-BALANCE TO WS-MIN-BALANCE
+               END-READ
+               CLOSE BANK-POLICY-FILE
+           ELSE
+               DISPLAY "BANKPOLICY.TXT not found. Using default "
+                   "minimum balance."
+           END-IF.
+
+       END PROGRAM LOWBAL-REPORT.
