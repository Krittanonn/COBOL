@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconcile ACCOUNTS.DAT against ACCOUNTS_NEW.DAT after
+      *          an INTEREST.cbl run -- sums ACC-BALANCE before and
+      *          after, recomputes the expected post-interest total
+      *          using the same tiered rate table, and reports any
+      *          discrepancy beyond the expected interest accrual.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS.
+           SELECT ACCOUNTS-NEW ASSIGN TO "ACCOUNTS_NEW.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NEW-ACC-NO
+               FILE STATUS IS WS-FS-ACCOUNTS-NEW.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS.
+       01 ACCOUNT-REC.
+          05 ACC-NO       PIC X(10).
+          05 ACC-PIN      PIC X(4).
+          05 ACC-NAME     PIC X(20).
+          05 ACC-BALANCE  PIC 9(8)V99.
+
+       FD ACCOUNTS-NEW.
+       01 ACCOUNT-REC-NEW.
+          05 NEW-ACC-NO       PIC X(10).
+          05 NEW-ACC-PIN      PIC X(4).
+          05 NEW-ACC-NAME     PIC X(20).
+          05 NEW-ACC-BALANCE  PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-ACCOUNTS      PIC XX.
+       01 WS-FS-ACCOUNTS-NEW  PIC XX.
+       01 WS-EOF-FLAG         PIC X VALUE "N".
+
+       01 WS-OLD-TOTAL        PIC 9(10)V99 VALUE 0.
+       01 WS-NEW-TOTAL        PIC 9(10)V99 VALUE 0.
+       01 WS-EXPECTED-TOTAL   PIC 9(10)V99 VALUE 0.
+       01 WS-EXPECTED-BALANCE PIC 9(8)V99.
+       01 WS-DIFFERENCE       PIC S9(10)V99.
+       01 WS-TOLERANCE        PIC 9V99 VALUE 0.05.
+
+       01 WS-OLD-DISPLAY      PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-NEW-DISPLAY      PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EXPECTED-DISPLAY PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-DIFF-DISPLAY     PIC -(9)9.99.
+
+       01 WS-INTEREST-RATE    PIC 9V9(4).
+
+       01 INTEREST-RATE-TABLE.
+           05 FILLER PIC X(25) VALUE "0000000000000099999900150".
+           05 FILLER PIC X(25) VALUE "0001000000004999999900200".
+           05 FILLER PIC X(25) VALUE "0050000000999999999900250".
+       01 INTEREST-RATE-TABLE-R REDEFINES INTEREST-RATE-TABLE.
+           05 RATE-TIER OCCURS 3 TIMES.
+               10 RATE-TIER-LOW   PIC 9(8)V99.
+               10 RATE-TIER-HIGH  PIC 9(8)V99.
+               10 RATE-TIER-RATE  PIC 9V9(4).
+       01 WS-TIER-IDX          PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===== ACCOUNTS RECONCILIATION ====="
+
+           OPEN INPUT ACCOUNTS
+           IF WS-FS-ACCOUNTS NOT = "00"
+               DISPLAY "ACCOUNTS.DAT not found."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ ACCOUNTS
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD ACC-BALANCE TO WS-OLD-TOTAL
+                       PERFORM LOOKUP-INTEREST-RATE
+                       COMPUTE WS-EXPECTED-BALANCE =
+                           ACC-BALANCE * (1 + WS-INTEREST-RATE)
+                       ADD WS-EXPECTED-BALANCE TO WS-EXPECTED-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS
+
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT ACCOUNTS-NEW
+           IF WS-FS-ACCOUNTS-NEW NOT = "00"
+               DISPLAY "ACCOUNTS_NEW.DAT not found."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ ACCOUNTS-NEW
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD NEW-ACC-BALANCE TO WS-NEW-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-NEW
+
+           MOVE WS-OLD-TOTAL TO WS-OLD-DISPLAY
+           MOVE WS-NEW-TOTAL TO WS-NEW-DISPLAY
+           MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-DISPLAY
+           DISPLAY "BEFORE (ACCOUNTS.DAT) TOTAL:     " WS-OLD-DISPLAY
+           DISPLAY "EXPECTED AFTER-INTEREST TOTAL:   "
+               WS-EXPECTED-DISPLAY
+           DISPLAY "AFTER (ACCOUNTS_NEW.DAT) TOTAL:  " WS-NEW-DISPLAY
+
+           COMPUTE WS-DIFFERENCE = WS-NEW-TOTAL - WS-EXPECTED-TOTAL
+           MOVE WS-DIFFERENCE TO WS-DIFF-DISPLAY
+
+           IF WS-DIFFERENCE < 0
+               COMPUTE WS-DIFFERENCE = WS-DIFFERENCE * -1
+           END-IF
+
+           IF WS-DIFFERENCE > WS-TOLERANCE
+               DISPLAY "DISCREPANCY DETECTED: " WS-DIFF-DISPLAY
+               DISPLAY "DO NOT PROMOTE ACCOUNTS_NEW.DAT -- "
+                   "INVESTIGATE BEFORE PRODUCTION CUTOVER."
+           ELSE
+               DISPLAY "RECONCILED: NEW TOTAL MATCHES EXPECTED "
+                   "INTEREST ACCRUAL WITHIN TOLERANCE."
+           END-IF.
+
+           STOP RUN.
+
+       LOOKUP-INTEREST-RATE.
+           MOVE RATE-TIER-RATE(3) TO WS-INTEREST-RATE
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > 3
+               IF ACC-BALANCE >= RATE-TIER-LOW(WS-TIER-IDX) AND
+                   ACC-BALANCE <= RATE-TIER-HIGH(WS-TIER-IDX)
+                   MOVE RATE-TIER-RATE(WS-TIER-IDX) TO WS-INTEREST-RATE
+                   MOVE 4 TO WS-TIER-IDX
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM RECONCILE.
