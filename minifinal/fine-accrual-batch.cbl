@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author: KRITTANON
+      * Date:
+      * Purpose: Nightly batch job - accrue fines on overdue loans that
+      *          have not yet been returned, without waiting for
+      *          RETURN-BOOK in LIBRARY-MANAGEMENT to trigger them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINE-ACCRUAL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "LOANS.TXT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS LOAN-ID-KEY
+              FILE STATUS IS WS-FS-LOAN.
+
+           SELECT FINE-FILE ASSIGN TO "FINES.TXT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FINE-ID-KEY
+              FILE STATUS IS WS-FS-FINE.
+
+           SELECT POLICY-FILE ASSIGN TO "POLICY.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-POLICY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOAN-FILE.
+       01 LOAN-RECORD.
+          05 LOAN-ID-KEY        PIC X(12).
+          05 LOAN-MEMBER-ID     PIC X(12).
+          05 LOAN-ISBN          PIC X(13).
+          05 LOAN-DATE          PIC 9(8).
+          05 LOAN-DUE-DATE      PIC 9(8).
+          05 LOAN-RETURN-DATE   PIC 9(8).
+          05 LOAN-STATUS        PIC X(10).
+          05 LOAN-RENEW-COUNT   PIC 9(2).
+
+       FD FINE-FILE.
+       01 FINE-RECORD.
+          05 FINE-ID-KEY        PIC X(12).
+          05 FINE-LOAN-ID       PIC X(12).
+          05 FINE-MEMBER-ID     PIC X(12).
+          05 FINE-AMOUNT        PIC 9(6)V99.
+          05 FINE-PAID-FLAG     PIC X(3).
+          05 FINE-DATE          PIC 9(8).
+
+       FD POLICY-FILE.
+       01 POLICY-RECORD.
+          05 POLICY-LOAN-DAYS      PIC 9(3).
+          05 POLICY-MAX-RENEWALS   PIC 9(2).
+          05 POLICY-FINE-RATE      PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-LOAN            PIC XX.
+       77 WS-FS-FINE            PIC XX.
+       77 WS-FS-POLICY          PIC XX.
+       77 WS-FINE-RATE          PIC 9(3) VALUE 5.
+       77 WS-FINE-SEQ           PIC 9(9) VALUE 9000.
+       77 WS-FINE-ID-NUM        PIC 9(9).
+       77 WS-CURRENT-DATE       PIC 9(8).
+       77 WS-DAYS-LATE          PIC 9(3).
+       77 WS-SAVE-LOAN-ID       PIC X(12).
+       77 WS-SAVE-MEMBER-ID     PIC X(12).
+       77 WS-FINE-EXISTS        PIC X VALUE "N".
+       77 WS-LOANS-CHECKED      PIC 9(5) VALUE 0.
+       77 WS-FINES-ACCRUED      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== NIGHTLY FINE ACCRUAL BATCH ===".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+           OPEN I-O LOAN-FILE
+           IF WS-FS-LOAN NOT = "00"
+               DISPLAY "LOAN file not found. Nothing to accrue."
+               GOBACK
+           END-IF
+
+           OPEN I-O FINE-FILE
+           IF WS-FS-FINE NOT = "00"
+               DISPLAY "FINE file not found. Creating..."
+               CLOSE FINE-FILE
+               OPEN OUTPUT FINE-FILE
+               CLOSE FINE-FILE
+               OPEN I-O FINE-FILE
+           END-IF
+
+           PERFORM INIT-FINE-SEQ
+           CLOSE FINE-FILE
+           OPEN I-O FINE-FILE
+
+           PERFORM LOAD-POLICY-CONFIG
+
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       PERFORM PROCESS-ONE-LOAN
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAN-FILE FINE-FILE
+           DISPLAY "Loans checked: " WS-LOANS-CHECKED.
+           DISPLAY "Fines accrued/updated: " WS-FINES-ACCRUED.
+           DISPLAY "Batch complete.".
+           STOP RUN.
+
+       PROCESS-ONE-LOAN.
+           ADD 1 TO WS-LOANS-CHECKED
+           IF LOAN-STATUS = "OUT"
+               COMPUTE WS-DAYS-LATE = FUNCTION
+                   INTEGER-OF-DATE(WS-CURRENT-DATE)
+                       - FUNCTION INTEGER-OF-DATE(LOAN-DUE-DATE)
+               IF WS-DAYS-LATE > 0
+                   MOVE LOAN-ID-KEY TO WS-SAVE-LOAN-ID
+                   MOVE LOAN-MEMBER-ID TO WS-SAVE-MEMBER-ID
+                   PERFORM FIND-EXISTING-FINE
+                   IF WS-FINE-EXISTS = "Y"
+                       COMPUTE FINE-AMOUNT =
+                           WS-DAYS-LATE * WS-FINE-RATE
+                       REWRITE FINE-RECORD
+                       ADD 1 TO WS-FINES-ACCRUED
+                   ELSE
+                       ADD 1 TO WS-FINE-SEQ
+                       MOVE WS-FINE-SEQ TO FINE-ID-KEY
+                       MOVE WS-SAVE-LOAN-ID TO FINE-LOAN-ID
+                       MOVE WS-SAVE-MEMBER-ID TO FINE-MEMBER-ID
+                       COMPUTE FINE-AMOUNT =
+                           WS-DAYS-LATE * WS-FINE-RATE
+                       MOVE "NO" TO FINE-PAID-FLAG
+                       MOVE WS-CURRENT-DATE TO FINE-DATE
+                       WRITE FINE-RECORD
+                           INVALID KEY
+                               DISPLAY "WRITE ERROR: duplicate fine id "
+                                   FINE-ID-KEY
+                           NOT INVALID KEY
+                               ADD 1 TO WS-FINES-ACCRUED
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+       INIT-FINE-SEQ.
+           MOVE "00" TO WS-FS-FINE
+           PERFORM UNTIL WS-FS-FINE = "10"
+               READ FINE-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-FINE
+                   NOT AT END
+                       MOVE FINE-ID-KEY(1:9) TO WS-FINE-ID-NUM
+                       IF WS-FINE-ID-NUM > WS-FINE-SEQ
+                           MOVE WS-FINE-ID-NUM TO WS-FINE-SEQ
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LOAD-POLICY-CONFIG.
+           OPEN INPUT POLICY-FILE
+           IF WS-FS-POLICY = "00"
+               READ POLICY-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE POLICY-FINE-RATE TO WS-FINE-RATE
+               END-READ
+               CLOSE POLICY-FILE
+           ELSE
+               DISPLAY "POLICY.TXT not found. Using default fine rate."
+           END-IF.
+
+       FIND-EXISTING-FINE.
+           MOVE "N" TO WS-FINE-EXISTS
+           MOVE LOW-VALUES TO FINE-ID-KEY
+           START FINE-FILE KEY IS NOT LESS THAN FINE-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-FINE
+           PERFORM UNTIL WS-FS-FINE = "10" OR WS-FINE-EXISTS = "Y"
+               READ FINE-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-FINE
+                   NOT AT END
+                       IF FINE-LOAN-ID = WS-SAVE-LOAN-ID AND
+                          FINE-PAID-FLAG = "NO"
+                           MOVE "Y" TO WS-FINE-EXISTS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM FINE-ACCRUAL-BATCH.
