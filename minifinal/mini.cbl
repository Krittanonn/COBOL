@@ -28,6 +28,24 @@
               RECORD KEY IS FINE-ID-KEY
               FILE STATUS IS WS-FS-FINE.
 
+           SELECT HOLD-FILE ASSIGN TO "HOLDS.TXT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS HOLD-ID-KEY
+              FILE STATUS IS WS-FS-HOLD.
+
+           SELECT REPORT-FILE ASSIGN TO "REPORT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-REPORT.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT POLICY-FILE ASSIGN TO "POLICY.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-POLICY.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -39,6 +57,7 @@
           05 MEMBER-EMAIL       PIC X(50).
           05 MEMBER-PHONE       PIC X(20).
           05 MEMBER-STATUS      PIC X(10).
+          05 MEMBER-FAILED-LOGINS PIC 9(2).
 
        FD BOOK-FILE.
        01 BOOK-RECORD.
@@ -50,6 +69,8 @@
           05 BOOK-CALLNUMBER    PIC X(20).
           05 BOOK-CATEGORY      PIC X(10).
           05 BOOK-STATUS        PIC X(10).
+          05 BOOK-TOTAL-COPIES      PIC 9(4).
+          05 BOOK-COPIES-AVAILABLE  PIC 9(4).
 
        FD LOAN-FILE.
        01 LOAN-RECORD.
@@ -71,27 +92,119 @@
           05 FINE-PAID-FLAG     PIC X(3).
           05 FINE-DATE          PIC 9(8).
 
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+          05 HOLD-ID-KEY        PIC X(12).
+          05 HOLD-ISBN          PIC X(13).
+          05 HOLD-MEMBER-ID     PIC X(12).
+          05 HOLD-DATE          PIC 9(8).
+          05 HOLD-STATUS        PIC X(10).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE           PIC X(100).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE            PIC X(100).
+
+       FD POLICY-FILE.
+       01 POLICY-RECORD.
+          05 POLICY-LOAN-DAYS      PIC 9(3).
+          05 POLICY-MAX-RENEWALS   PIC 9(2).
+          05 POLICY-FINE-RATE      PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       77 WS-OPTION             PIC 9 VALUE 0.
+       77 WS-OPTION             PIC 99 VALUE 0.
+       77 WS-EXIT-FLAG          PIC X VALUE "N".
        77 WS-USER-ID            PIC X(12).
        77 WS-PASS               PIC X(20).
        77 WS-FS-MEMBER          PIC XX.
        77 WS-FS-BOOK            PIC XX.
        77 WS-FS-LOAN            PIC XX.
        77 WS-FS-FINE            PIC XX.
+       77 WS-FS-HOLD            PIC XX.
+       77 WS-HOLD-SEQ           PIC 9(9) VALUE 7000.
+       77 WS-HOLD-ANSWER        PIC X.
+       77 WS-HOLD-FOUND         PIC X VALUE "N".
+       77 WS-UNPAID-FOUND       PIC X VALUE "N".
+       77 WS-FINE-EXISTS        PIC X VALUE "N".
+       77 WS-ON-LOAN-FOUND      PIC X VALUE "N".
+       77 WS-SAVE-ISBN          PIC X(13).
+       77 WS-FS-REPORT          PIC XX.
+       77 WS-REPORT-ANSWER      PIC X.
+       77 WS-WRITE-REPORT       PIC X VALUE "N".
+       77 WS-HASH-INPUT         PIC X(20).
+       77 WS-HASH-OUTPUT        PIC X(20).
+       77 WS-HASH-VALUE         PIC 9(18).
+       77 WS-HASH-IDX           PIC 9(3).
        77 WS-LOAN-SEQ           PIC 9(9) VALUE 1000.
        77 WS-FINE-SEQ           PIC 9(9) VALUE 5000.
        77 WS-LOAN-PERIOD-DAYS   PIC 9(3) VALUE 14.
        77 WS-MAX-RENEWALS       PIC 9(2) VALUE 2.
+       77 WS-MAX-FAILED-LOGINS  PIC 9(2) VALUE 5.
+       77 WS-REG-VALID          PIC X VALUE "Y".
+       77 WS-REG-ERROR          PIC X(40).
+       77 WS-AT-FOUND           PIC X VALUE "N".
+       77 WS-SAVE-EMAIL         PIC X(50).
+       77 WS-SAVE-NAME          PIC X(40).
+       77 WS-SAVE-PASSWORD      PIC X(20).
+       77 WS-SAVE-PHONE         PIC X(20).
+       77 WS-DUP-EMAIL-FOUND    PIC X VALUE "N".
+       77 WS-ISBN-VALID         PIC X VALUE "N".
+       77 WS-ISBN-SUM           PIC 9(4).
+       77 WS-ISBN-IDX           PIC 9(2).
+       77 WS-ISBN-CHAR          PIC X.
+       77 WS-ISBN-DIGIT         PIC 9.
+       77 WS-ISBN-CHECK         PIC 9.
        77 WS-FINE-RATE          PIC 9(3) VALUE 5.
        77 WS-DAYS-LATE          PIC 9(3).
        77 WS-CURRENT-DATE       PIC 9(8).
+       77 WS-MAX-LOANS          PIC 9(2) VALUE 5.
+       77 WS-BORROW-COUNT       PIC 9(3).
+       77 WS-SAVE-MEMBER-ID     PIC X(12).
+       77 WS-SEARCH-KEYWORD     PIC X(60).
+       77 WS-UPPER-KEYWORD      PIC X(60).
+       77 WS-UPPER-FIELD        PIC X(60).
+       77 WS-SEARCH-HITS        PIC 9(4).
+       77 WS-MATCH-FLAG         PIC X VALUE "N".
+       77 WS-KEYWORD-LEN        PIC 9(3).
+       77 WS-SCAN-IDX           PIC 9(3).
+       77 WS-CAT-IDX            PIC 9(3).
+       77 WS-CAT-COUNT          PIC 9(3) VALUE 0.
+       77 WS-CAT-FOUND          PIC X VALUE "N".
+       77 WS-SAVE-LOAN-ID       PIC X(12).
+       77 WS-ISBN-STAT-COUNT    PIC 9(4) VALUE 0.
+       77 WS-ISBN-STAT-IDX      PIC 9(4).
+       77 WS-ISBN-STAT-FOUND    PIC X VALUE "N".
+       77 WS-SORT-I             PIC 9(4).
+       77 WS-SORT-J             PIC 9(4).
+       77 WS-SWAP-ISBN          PIC X(13).
+       77 WS-SWAP-COUNT         PIC 9(5).
+       77 WS-FS-AUDIT           PIC XX.
+       77 WS-AUDIT-TIMESTAMP    PIC X(26).
+       77 WS-AUDIT-OPERATION    PIC X(20).
+       77 WS-AUDIT-KEY          PIC X(20).
+       77 WS-AUDIT-OPERATOR     PIC X(12).
+       77 WS-FS-POLICY          PIC XX.
+       77 WS-PAGE-SIZE          PIC 9(3) VALUE 10.
+       77 WS-PAGE-LINE-COUNT    PIC 9(3) VALUE 0.
+       77 WS-PAGE-ANSWER        PIC X.
+       77 WS-PAGE-QUIT          PIC X VALUE "N".
+
+       01 ISBN-STATS-TABLE.
+           05 ISBN-STAT-ENTRY OCCURS 200 TIMES.
+               10 STAT-ISBN         PIC X(13).
+               10 STAT-BORROW-COUNT PIC 9(5).
+
+       01 CATEGORY-TABLE.
+           05 CATEGORY-ENTRY OCCURS 30 TIMES.
+               10 CAT-NAME         PIC X(10).
+               10 CAT-BOOK-COUNT   PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "=== LIBRARY MANAGEMENT SYSTEM ===".
            PERFORM OPEN-FILES.
-           PERFORM UNTIL WS-OPTION = 9
+           PERFORM UNTIL WS-EXIT-FLAG = "Y"
                MOVE 0 TO WS-OPTION
                PERFORM DISPLAY-MAIN-MENU
                PERFORM HANDLE-MENU-OPTION
@@ -131,10 +244,55 @@
                OPEN OUTPUT FINE-FILE
                CLOSE FINE-FILE
                OPEN I-O FINE-FILE
+           END-IF
+
+           OPEN I-O HOLD-FILE
+           IF WS-FS-HOLD NOT = "00"
+               DISPLAY "HOLD file not found. Creating..."
+               OPEN OUTPUT HOLD-FILE
+               CLOSE HOLD-FILE
+               OPEN I-O HOLD-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FS-AUDIT NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           PERFORM LOAD-POLICY-CONFIG.
+
+       LOAD-POLICY-CONFIG.
+           OPEN INPUT POLICY-FILE
+           IF WS-FS-POLICY = "00"
+               READ POLICY-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE POLICY-LOAN-DAYS TO WS-LOAN-PERIOD-DAYS
+                       MOVE POLICY-MAX-RENEWALS TO WS-MAX-RENEWALS
+                       MOVE POLICY-FINE-RATE TO WS-FINE-RATE
+               END-READ
+               CLOSE POLICY-FILE
+           ELSE
+               DISPLAY "POLICY.TXT not found. Using default policy."
            END-IF.
 
        CLOSE-FILES.
-           CLOSE MEMBER-FILE BOOK-FILE LOAN-FILE FINE-FILE.
+           CLOSE MEMBER-FILE BOOK-FILE LOAN-FILE FINE-FILE HOLD-FILE
+                 AUDIT-FILE.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING
+               WS-AUDIT-TIMESTAMP(1:14) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-AUDIT-OPERATION DELIMITED BY SIZE
+               " | KEY: " DELIMITED BY SIZE
+               WS-AUDIT-KEY DELIMITED BY SIZE
+               " | OPERATOR: " DELIMITED BY SIZE
+               WS-AUDIT-OPERATOR DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
 
        DISPLAY-MAIN-MENU.
            DISPLAY " ".
@@ -146,8 +304,12 @@
            DISPLAY "6. Renew Loan".
            DISPLAY "7. Search Book".
            DISPLAY "8. Reports".
-           DISPLAY "9. Exit".
-           DISPLAY "Select option (1-9): " WITH NO ADVANCING
+           DISPLAY "9. Pay Fine".
+           DISPLAY "10. Update Profile".
+           DISPLAY "11. Suspend Members With Unpaid Fines".
+           DISPLAY "12. Reset Member Lock (Librarian)".
+           DISPLAY "13. Exit".
+           DISPLAY "Select option (1-13): " WITH NO ADVANCING
            ACCEPT WS-OPTION.
 
        HANDLE-MENU-OPTION.
@@ -160,7 +322,11 @@
               WHEN 6 PERFORM RENEW-LOAN
               WHEN 7 PERFORM SEARCH-BOOK
               WHEN 8 PERFORM REPORT-MENU
-              WHEN 9 CONTINUE
+              WHEN 9 PERFORM PAY-FINE
+              WHEN 10 PERFORM UPDATE-PROFILE
+              WHEN 11 PERFORM SUSPEND-DELINQUENT-MEMBERS
+              WHEN 12 PERFORM RESET-MEMBER-LOCK
+              WHEN 13 MOVE "Y" TO WS-EXIT-FLAG
               WHEN OTHER DISPLAY "Invalid option."
            END-EVALUATE.
 
@@ -175,12 +341,88 @@
                  ACCEPT MEMBER-NAME
                  DISPLAY "Password: "
                  ACCEPT MEMBER-PASSWORD
-                 MOVE "ACTIVE" TO MEMBER-STATUS
-                 WRITE MEMBER-RECORD
+                 DISPLAY "Email: "
+                 ACCEPT MEMBER-EMAIL
+                 DISPLAY "Phone: "
+                 ACCEPT MEMBER-PHONE
+                 MOVE MEMBER-NAME TO WS-SAVE-NAME
+                 MOVE MEMBER-PASSWORD TO WS-SAVE-PASSWORD
+                 MOVE MEMBER-PHONE TO WS-SAVE-PHONE
+                 PERFORM VALIDATE-REGISTRATION-INPUT
+                 IF WS-REG-VALID = "N"
+                    DISPLAY "Registration rejected: " WS-REG-ERROR
+                 ELSE
+                    MOVE WS-SAVE-NAME TO MEMBER-NAME
+                    MOVE WS-SAVE-PASSWORD TO MEMBER-PASSWORD
+                    MOVE WS-SAVE-PHONE TO MEMBER-PHONE
+                    MOVE MEMBER-PASSWORD TO WS-HASH-INPUT
+                    PERFORM HASH-PASSWORD
+                    MOVE WS-HASH-OUTPUT TO MEMBER-PASSWORD
+                    MOVE "ACTIVE" TO MEMBER-STATUS
+                    MOVE 0 TO MEMBER-FAILED-LOGINS
+                    WRITE MEMBER-RECORD
+                    MOVE "REGISTER-MEMBER" TO WS-AUDIT-OPERATION
+                    MOVE MEMBER-ID-KEY TO WS-AUDIT-KEY
+                    MOVE MEMBER-ID-KEY TO WS-AUDIT-OPERATOR
+                    PERFORM WRITE-AUDIT-LOG
+                    DISPLAY "Member registered."
+                 END-IF
               NOT INVALID KEY
                  DISPLAY "Member already exists."
            END-READ.
 
+       VALIDATE-REGISTRATION-INPUT.
+           MOVE "Y" TO WS-REG-VALID
+           MOVE SPACES TO WS-REG-ERROR
+           IF MEMBER-NAME = SPACES
+              MOVE "N" TO WS-REG-VALID
+              MOVE "Name cannot be blank." TO WS-REG-ERROR
+           ELSE IF MEMBER-PASSWORD = SPACES
+              MOVE "N" TO WS-REG-VALID
+              MOVE "Password cannot be blank." TO WS-REG-ERROR
+           ELSE
+              MOVE "N" TO WS-AT-FOUND
+              PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1 UNTIL
+                  WS-SCAN-IDX > 50
+                  IF MEMBER-EMAIL(WS-SCAN-IDX:1) = "@"
+                     MOVE "Y" TO WS-AT-FOUND
+                  END-IF
+              END-PERFORM
+              IF WS-AT-FOUND = "N"
+                 MOVE "N" TO WS-REG-VALID
+                 MOVE "Email must contain @." TO WS-REG-ERROR
+              ELSE
+                 MOVE MEMBER-EMAIL TO WS-SAVE-EMAIL
+                 MOVE MEMBER-ID-KEY TO WS-SAVE-MEMBER-ID
+                 PERFORM SCAN-DUPLICATE-EMAIL
+                 MOVE WS-SAVE-EMAIL TO MEMBER-EMAIL
+                 MOVE WS-SAVE-MEMBER-ID TO MEMBER-ID-KEY
+                 IF WS-DUP-EMAIL-FOUND = "Y"
+                    MOVE "N" TO WS-REG-VALID
+                    MOVE "Email already registered." TO WS-REG-ERROR
+                 END-IF
+              END-IF
+           END-IF
+           END-IF.
+
+       SCAN-DUPLICATE-EMAIL.
+           MOVE "N" TO WS-DUP-EMAIL-FOUND
+           MOVE LOW-VALUES TO MEMBER-ID-KEY
+           START MEMBER-FILE KEY IS NOT LESS THAN MEMBER-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-MEMBER
+           PERFORM UNTIL WS-FS-MEMBER = "10" OR WS-DUP-EMAIL-FOUND = "Y"
+               READ MEMBER-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-MEMBER
+                   NOT AT END
+                       IF MEMBER-EMAIL = WS-SAVE-EMAIL
+                       AND MEMBER-ID-KEY NOT = WS-SAVE-MEMBER-ID
+                           MOVE "Y" TO WS-DUP-EMAIL-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        LOGIN-PROMPT.
            DISPLAY "== Login ==".
            DISPLAY "Member ID: "
@@ -191,10 +433,64 @@
            READ MEMBER-FILE KEY IS MEMBER-ID-KEY
               INVALID KEY DISPLAY "No such member."
               NOT INVALID KEY
-                 IF MEMBER-PASSWORD = WS-PASS
-                    DISPLAY "Login successful."
+                 IF MEMBER-STATUS = "LOCKED"
+                    DISPLAY "Account locked due to repeated failed "
+                       "logins. See a librarian."
                  ELSE
+                    MOVE WS-PASS TO WS-HASH-INPUT
+                    PERFORM HASH-PASSWORD
+                    IF MEMBER-PASSWORD = WS-HASH-OUTPUT
+                       MOVE 0 TO MEMBER-FAILED-LOGINS
+                       REWRITE MEMBER-RECORD
+                       DISPLAY "Login successful."
+                    ELSE
+                       ADD 1 TO MEMBER-FAILED-LOGINS
+                       IF MEMBER-FAILED-LOGINS >= WS-MAX-FAILED-LOGINS
+                          MOVE "LOCKED" TO MEMBER-STATUS
+                          REWRITE MEMBER-RECORD
+                          DISPLAY "Wrong password. Account now locked."
+                       ELSE
+                          REWRITE MEMBER-RECORD
+                          DISPLAY "Wrong password."
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-VALUE
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1 UNTIL
+               WS-HASH-IDX > 20
+               COMPUTE WS-HASH-VALUE =
+                   FUNCTION MOD((WS-HASH-VALUE * 31) +
+                   FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1)),
+                   999999999999999937)
+           END-PERFORM
+           MOVE WS-HASH-VALUE TO WS-HASH-OUTPUT.
+
+       UPDATE-PROFILE.
+           DISPLAY "== Update Profile ==".
+           DISPLAY "Member ID: "
+           ACCEPT WS-USER-ID
+           DISPLAY "Password: "
+           ACCEPT WS-PASS
+           MOVE WS-USER-ID TO MEMBER-ID-KEY
+           READ MEMBER-FILE KEY IS MEMBER-ID-KEY
+              INVALID KEY DISPLAY "No such member."
+              NOT INVALID KEY
+                 MOVE WS-PASS TO WS-HASH-INPUT
+                 PERFORM HASH-PASSWORD
+                 IF MEMBER-PASSWORD NOT = WS-HASH-OUTPUT
                     DISPLAY "Wrong password."
+                 ELSE
+                    DISPLAY "New Name: "
+                    ACCEPT MEMBER-NAME
+                    DISPLAY "New Email: "
+                    ACCEPT MEMBER-EMAIL
+                    DISPLAY "New Phone: "
+                    ACCEPT MEMBER-PHONE
+                    REWRITE MEMBER-RECORD
+                    DISPLAY "Profile updated."
                  END-IF
            END-READ.
 
@@ -204,19 +500,28 @@
            DISPLAY "1. Add Book".
            DISPLAY "2. Update Book Status".
            DISPLAY "3. Show Book".
-           DISPLAY "4. Back".
-           DISPLAY "Select option (1-4): "
+           DISPLAY "4. Withdraw Book".
+           DISPLAY "5. Back".
+           DISPLAY "Select option (1-5): "
            ACCEPT WS-OPTION
            EVALUATE WS-OPTION
              WHEN 1 PERFORM ADD-BOOK
              WHEN 2 PERFORM UPDATE-BOOK-STATUS
              WHEN 3 PERFORM SHOW-BOOK
+             WHEN 4 PERFORM DELETE-BOOK
              WHEN OTHER CONTINUE
            END-EVALUATE.
 
        ADD-BOOK.
-           DISPLAY "Enter ISBN: "
-           ACCEPT BOOK-ISBN-KEY
+           MOVE "N" TO WS-ISBN-VALID
+           PERFORM UNTIL WS-ISBN-VALID = "Y"
+               DISPLAY "Enter ISBN (13 digits): "
+               ACCEPT BOOK-ISBN-KEY
+               PERFORM VALIDATE-ISBN-CHECK-DIGIT
+               IF WS-ISBN-VALID = "N"
+                   DISPLAY "Invalid ISBN-13 check digit. Try again."
+               END-IF
+           END-PERFORM
            DISPLAY "Enter Title: "
            ACCEPT BOOK-TITLE
            DISPLAY "Enter Author: "
@@ -225,22 +530,116 @@
            ACCEPT BOOK-PUBLISHER
            DISPLAY "Enter Year: "
            ACCEPT BOOK-YEAR
+           DISPLAY "Enter Call Number: "
+           ACCEPT BOOK-CALLNUMBER
+           DISPLAY "Enter Category: "
+           ACCEPT BOOK-CATEGORY
+           DISPLAY "Enter Number of Copies: "
+           ACCEPT BOOK-TOTAL-COPIES
+           MOVE BOOK-TOTAL-COPIES TO BOOK-COPIES-AVAILABLE
            MOVE "AVAILABLE" TO BOOK-STATUS
            WRITE BOOK-RECORD INVALID KEY
                DISPLAY "Book already exists."
+           NOT INVALID KEY
+               MOVE "ADD-BOOK" TO WS-AUDIT-OPERATION
+               MOVE BOOK-ISBN-KEY TO WS-AUDIT-KEY
+               MOVE "LIBRARIAN" TO WS-AUDIT-OPERATOR
+               PERFORM WRITE-AUDIT-LOG
            END-WRITE.
 
+       VALIDATE-ISBN-CHECK-DIGIT.
+           MOVE "Y" TO WS-ISBN-VALID
+           MOVE 0 TO WS-ISBN-SUM
+           PERFORM VARYING WS-ISBN-IDX FROM 1 BY 1 UNTIL
+               WS-ISBN-IDX > 13
+               MOVE BOOK-ISBN-KEY(WS-ISBN-IDX:1) TO WS-ISBN-CHAR
+               IF WS-ISBN-CHAR IS NOT NUMERIC
+                   MOVE "N" TO WS-ISBN-VALID
+               ELSE
+                   COMPUTE WS-ISBN-DIGIT =
+                       FUNCTION ORD(WS-ISBN-CHAR) - FUNCTION ORD("0")
+                   IF WS-ISBN-IDX < 13
+                       IF FUNCTION MOD(WS-ISBN-IDX, 2) = 1
+                           ADD WS-ISBN-DIGIT TO WS-ISBN-SUM
+                       ELSE
+                           COMPUTE WS-ISBN-SUM =
+                               WS-ISBN-SUM + (WS-ISBN-DIGIT * 3)
+                       END-IF
+                   ELSE
+                       COMPUTE WS-ISBN-CHECK =
+                           FUNCTION MOD(10 - FUNCTION MOD(WS-ISBN-SUM,
+                               10), 10)
+                       IF WS-ISBN-DIGIT NOT = WS-ISBN-CHECK
+                           MOVE "N" TO WS-ISBN-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        UPDATE-BOOK-STATUS.
            DISPLAY "Enter ISBN: "
            ACCEPT BOOK-ISBN-KEY
            READ BOOK-FILE KEY IS BOOK-ISBN-KEY
               INVALID KEY DISPLAY "Book not found."
               NOT INVALID KEY
-                 DISPLAY "New Status: "
+                 DISPLAY "New Status (AVAILABLE/OUT/LOST/DAMAGED): "
                  ACCEPT BOOK-STATUS
-                 REWRITE BOOK-RECORD
+                 IF BOOK-STATUS NOT = "AVAILABLE" AND
+                    BOOK-STATUS NOT = "OUT" AND
+                    BOOK-STATUS NOT = "LOST" AND
+                    BOOK-STATUS NOT = "DAMAGED"
+                    DISPLAY "Invalid status. Update rejected."
+                 ELSE
+                    IF (BOOK-STATUS = "LOST" OR BOOK-STATUS = "DAMAGED")
+                       AND BOOK-COPIES-AVAILABLE > 0
+                       SUBTRACT 1 FROM BOOK-COPIES-AVAILABLE
+                       SUBTRACT 1 FROM BOOK-TOTAL-COPIES
+                    END-IF
+                    REWRITE BOOK-RECORD
+                    MOVE "UPDATE-BOOK-STATUS" TO WS-AUDIT-OPERATION
+                    MOVE BOOK-ISBN-KEY TO WS-AUDIT-KEY
+                    MOVE "LIBRARIAN" TO WS-AUDIT-OPERATOR
+                    PERFORM WRITE-AUDIT-LOG
+                 END-IF
+           END-READ.
+
+       DELETE-BOOK.
+           DISPLAY "Enter ISBN to withdraw: "
+           ACCEPT BOOK-ISBN-KEY
+           READ BOOK-FILE KEY IS BOOK-ISBN-KEY
+              INVALID KEY DISPLAY "Book not found."
+              NOT INVALID KEY
+                 MOVE BOOK-ISBN-KEY TO WS-SAVE-ISBN
+                 PERFORM CHECK-BOOK-ON-LOAN
+                 IF WS-ON-LOAN-FOUND = "Y"
+                    DISPLAY "Cannot withdraw: a copy is still on loan."
+                 ELSE
+                    DELETE BOOK-FILE RECORD
+                       INVALID KEY DISPLAY "Delete failed."
+                       NOT INVALID KEY
+                          DISPLAY "Book withdrawn from catalog."
+                    END-DELETE
+                 END-IF
            END-READ.
 
+       CHECK-BOOK-ON-LOAN.
+           MOVE "N" TO WS-ON-LOAN-FOUND
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10" OR WS-ON-LOAN-FOUND = "Y"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       IF LOAN-ISBN = WS-SAVE-ISBN AND
+                          LOAN-STATUS = "OUT"
+                           MOVE "Y" TO WS-ON-LOAN-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        SHOW-BOOK.
            DISPLAY "Enter ISBN: "
            ACCEPT BOOK-ISBN-KEY
@@ -250,27 +649,181 @@
                  DISPLAY "Title: " BOOK-TITLE
                  DISPLAY "Author: " BOOK-AUTHOR
                  DISPLAY "Status: " BOOK-STATUS
+                 DISPLAY "Copies Available: " BOOK-COPIES-AVAILABLE "/" BOOK-TOTAL-COPIES
            END-READ.
 
 
        BORROW-BOOK.
            DISPLAY "Enter Member ID: "
            ACCEPT LOAN-MEMBER-ID
-           DISPLAY "Enter ISBN: "
-           ACCEPT LOAN-ISBN
-           READ BOOK-FILE KEY IS LOAN-ISBN
-              INVALID KEY DISPLAY "Book not found."
+           MOVE LOAN-MEMBER-ID TO WS-SAVE-MEMBER-ID
+           MOVE WS-SAVE-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-FILE KEY IS MEMBER-ID-KEY
+              INVALID KEY DISPLAY "Member not found."
+              NOT INVALID KEY CONTINUE
+           END-READ
+           IF MEMBER-STATUS = "SUSPENDED"
+              DISPLAY "Member is suspended and cannot borrow books."
+           ELSE
+           PERFORM COUNT-MEMBER-LOANS
+           IF WS-BORROW-COUNT NOT < WS-MAX-LOANS
+              DISPLAY "Borrowing limit reached for this member."
+           ELSE
+              DISPLAY "Enter ISBN: "
+              ACCEPT LOAN-ISBN
+              READ BOOK-FILE KEY IS LOAN-ISBN
+                 INVALID KEY DISPLAY "Book not found."
+                 NOT INVALID KEY
+                    IF BOOK-COPIES-AVAILABLE = 0
+                       DISPLAY "No copies available to borrow."
+                       DISPLAY "Place a hold for this title? (Y/N): "
+                       ACCEPT WS-HOLD-ANSWER
+                       IF WS-HOLD-ANSWER = "Y" OR WS-HOLD-ANSWER = "y"
+                          PERFORM PLACE-HOLD
+                       END-IF
+                    ELSE
+                       SUBTRACT 1 FROM BOOK-COPIES-AVAILABLE
+                       IF BOOK-COPIES-AVAILABLE = 0
+                          MOVE "OUT" TO BOOK-STATUS
+                       ELSE
+                          IF BOOK-STATUS NOT = "LOST" AND
+                             BOOK-STATUS NOT = "DAMAGED"
+                             MOVE "AVAILABLE" TO BOOK-STATUS
+                          END-IF
+                       END-IF
+                       REWRITE BOOK-RECORD
+                       ADD 1 TO WS-LOAN-SEQ
+                       MOVE WS-LOAN-SEQ TO LOAN-ID-KEY
+                       MOVE WS-SAVE-MEMBER-ID TO LOAN-MEMBER-ID
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO LOAN-DATE
+                       COMPUTE LOAN-DUE-DATE = FUNCTION
+                       DATE-OF-INTEGER(FUNCTION
+                       INTEGER-OF-DATE(LOAN-DATE) + WS-LOAN-PERIOD-DAYS)
+                       MOVE "OUT" TO LOAN-STATUS
+                       MOVE 0 TO LOAN-RENEW-COUNT
+                       WRITE LOAN-RECORD
+                       MOVE "BORROW-BOOK" TO WS-AUDIT-OPERATION
+                       MOVE LOAN-ID-KEY TO WS-AUDIT-KEY
+                       MOVE WS-SAVE-MEMBER-ID TO WS-AUDIT-OPERATOR
+                       PERFORM WRITE-AUDIT-LOG
+                    END-IF
+              END-READ
+           END-IF
+           END-IF.
+
+       COUNT-MEMBER-LOANS.
+           MOVE 0 TO WS-BORROW-COUNT
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       IF LOAN-MEMBER-ID = WS-SAVE-MEMBER-ID AND
+                          LOAN-STATUS = "OUT"
+                           ADD 1 TO WS-BORROW-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PLACE-HOLD.
+           ADD 1 TO WS-HOLD-SEQ
+           MOVE WS-HOLD-SEQ TO HOLD-ID-KEY
+           MOVE LOAN-ISBN TO HOLD-ISBN
+           MOVE WS-SAVE-MEMBER-ID TO HOLD-MEMBER-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HOLD-DATE
+           MOVE "WAITING" TO HOLD-STATUS
+           WRITE HOLD-RECORD
+           DISPLAY "Hold placed. You are in the queue for this title.".
+
+       NOTIFY-NEXT-HOLD.
+           MOVE "N" TO WS-HOLD-FOUND
+           MOVE LOW-VALUES TO HOLD-ID-KEY
+           START HOLD-FILE KEY IS NOT LESS THAN HOLD-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-HOLD
+           PERFORM UNTIL WS-FS-HOLD = "10" OR WS-HOLD-FOUND = "Y"
+               READ HOLD-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-HOLD
+                   NOT AT END
+                       IF HOLD-ISBN = LOAN-ISBN AND
+                          HOLD-STATUS = "WAITING"
+                           MOVE "NOTIFIED" TO HOLD-STATUS
+                           REWRITE HOLD-RECORD
+                           MOVE "Y" TO WS-HOLD-FOUND
+                           DISPLAY "Notify member " HOLD-MEMBER-ID
+                               ": your hold on " LOAN-ISBN
+                               " is ready for pickup."
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SUSPEND-DELINQUENT-MEMBERS.
+           DISPLAY "== Suspend Members With Unpaid Fines ==".
+           MOVE LOW-VALUES TO MEMBER-ID-KEY
+           START MEMBER-FILE KEY IS NOT LESS THAN MEMBER-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-MEMBER
+           PERFORM UNTIL WS-FS-MEMBER = "10"
+               READ MEMBER-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-MEMBER
+                   NOT AT END
+                       IF MEMBER-STATUS = "ACTIVE"
+                           MOVE MEMBER-ID-KEY TO WS-SAVE-MEMBER-ID
+                           PERFORM CHECK-MEMBER-HAS-UNPAID-FINE
+                           IF WS-UNPAID-FOUND = "Y"
+                               MOVE "SUSPENDED" TO MEMBER-STATUS
+                               REWRITE MEMBER-RECORD
+                               DISPLAY "Suspended member "
+                                   WS-SAVE-MEMBER-ID
+                                   " for unpaid fines."
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CHECK-MEMBER-HAS-UNPAID-FINE.
+           MOVE "N" TO WS-UNPAID-FOUND
+           MOVE LOW-VALUES TO FINE-ID-KEY
+           START FINE-FILE KEY IS NOT LESS THAN FINE-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-FINE
+           PERFORM UNTIL WS-FS-FINE = "10" OR WS-UNPAID-FOUND = "Y"
+               READ FINE-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-FINE
+                   NOT AT END
+                       IF FINE-MEMBER-ID = WS-SAVE-MEMBER-ID AND
+                          FINE-PAID-FLAG = "NO"
+                           MOVE "Y" TO WS-UNPAID-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       RESET-MEMBER-LOCK.
+           DISPLAY "== Reset Member Lock ==".
+           DISPLAY "Enter Member ID: "
+           ACCEPT MEMBER-ID-KEY
+           READ MEMBER-FILE KEY IS MEMBER-ID-KEY
+              INVALID KEY DISPLAY "Member not found."
               NOT INVALID KEY
-                 MOVE "OUT" TO BOOK-STATUS
-                 REWRITE BOOK-RECORD
-                 ADD 1 TO WS-LOAN-SEQ
-                 MOVE WS-LOAN-SEQ TO LOAN-ID-KEY
-                 MOVE FUNCTION CURRENT-DATE(1:8) TO LOAN-DATE
-                 COMPUTE LOAN-DUE-DATE = FUNCTION
-                 INTEGER-OF-DATE(LOAN-DATE) + WS-LOAN-PERIOD-DAYS
-                 MOVE "OUT" TO LOAN-STATUS
-                 MOVE 0 TO LOAN-RENEW-COUNT
-                 WRITE LOAN-RECORD
+                 IF MEMBER-STATUS NOT = "LOCKED"
+                    DISPLAY "Member is not locked."
+                 ELSE
+                    MOVE "ACTIVE" TO MEMBER-STATUS
+                    MOVE 0 TO MEMBER-FAILED-LOGINS
+                    REWRITE MEMBER-RECORD
+                    MOVE "RESET-MEMBER-LOCK" TO WS-AUDIT-OPERATION
+                    MOVE MEMBER-ID-KEY TO WS-AUDIT-KEY
+                    MOVE "LIBRARIAN" TO WS-AUDIT-OPERATOR
+                    PERFORM WRITE-AUDIT-LOG
+                    DISPLAY "Member unlocked and reactivated."
+                 END-IF
            END-READ.
 
        RETURN-BOOK.
@@ -282,7 +835,28 @@
                  MOVE FUNCTION CURRENT-DATE(1:8) TO LOAN-RETURN-DATE
                  MOVE "RETURNED" TO LOAN-STATUS
                  REWRITE LOAN-RECORD
+                 PERFORM CREDIT-RETURNED-COPY
                  PERFORM CALCULATE-FINE
+                 MOVE "RETURN-BOOK" TO WS-AUDIT-OPERATION
+                 MOVE LOAN-ID-KEY TO WS-AUDIT-KEY
+                 MOVE LOAN-MEMBER-ID TO WS-AUDIT-OPERATOR
+                 PERFORM WRITE-AUDIT-LOG
+           END-READ.
+
+       CREDIT-RETURNED-COPY.
+           READ BOOK-FILE KEY IS LOAN-ISBN
+              INVALID KEY DISPLAY "Book record not found."
+              NOT INVALID KEY
+                 ADD 1 TO BOOK-COPIES-AVAILABLE
+                 IF BOOK-COPIES-AVAILABLE > BOOK-TOTAL-COPIES
+                    MOVE BOOK-TOTAL-COPIES TO BOOK-COPIES-AVAILABLE
+                 END-IF
+                 IF BOOK-STATUS NOT = "LOST" AND
+                    BOOK-STATUS NOT = "DAMAGED"
+                    MOVE "AVAILABLE" TO BOOK-STATUS
+                 END-IF
+                 REWRITE BOOK-RECORD
+                 PERFORM NOTIFY-NEXT-HOLD
            END-READ.
 
        RENEW-LOAN.
@@ -291,16 +865,56 @@
            READ LOAN-FILE KEY IS LOAN-ID-KEY
               INVALID KEY DISPLAY "Loan not found."
               NOT INVALID KEY
-                 IF LOAN-RENEW-COUNT < WS-MAX-RENEWALS
-                    ADD 1 TO LOAN-RENEW-COUNT
-                    REWRITE LOAN-RECORD
-                    DISPLAY "Loan renewed successfully."
+                 PERFORM CHECK-HOLD-PENDING
+                 IF WS-ON-LOAN-FOUND = "Y"
+                    DISPLAY "Cannot renew: another member is waiting "
+                        "on a hold for this title."
                  ELSE
-                    DISPLAY "Maximum renewals reached."
+                    IF LOAN-RENEW-COUNT < WS-MAX-RENEWALS
+                       ADD 1 TO LOAN-RENEW-COUNT
+                       REWRITE LOAN-RECORD
+                       MOVE "RENEW-LOAN" TO WS-AUDIT-OPERATION
+                       MOVE LOAN-ID-KEY TO WS-AUDIT-KEY
+                       MOVE LOAN-MEMBER-ID TO WS-AUDIT-OPERATOR
+                       PERFORM WRITE-AUDIT-LOG
+                       DISPLAY "Loan renewed successfully."
+                    ELSE
+                       DISPLAY "Maximum renewals reached."
+                    END-IF
                  END-IF
            END-READ.
 
+       CHECK-HOLD-PENDING.
+           MOVE "N" TO WS-ON-LOAN-FOUND
+           MOVE LOW-VALUES TO HOLD-ID-KEY
+           START HOLD-FILE KEY IS NOT LESS THAN HOLD-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-HOLD
+           PERFORM UNTIL WS-FS-HOLD = "10" OR WS-ON-LOAN-FOUND = "Y"
+               READ HOLD-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-HOLD
+                   NOT AT END
+                       IF HOLD-ISBN = LOAN-ISBN AND
+                          (HOLD-STATUS = "WAITING" OR
+                           HOLD-STATUS = "NOTIFIED")
+                           MOVE "Y" TO WS-ON-LOAN-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        SEARCH-BOOK.
+           DISPLAY "1. Search by ISBN".
+           DISPLAY "2. Search by Title/Author".
+           DISPLAY "Select option (1-2): "
+           ACCEPT WS-OPTION
+           EVALUATE WS-OPTION
+              WHEN 1 PERFORM SEARCH-BOOK-BY-ISBN
+              WHEN 2 PERFORM SEARCH-BOOK-BY-KEYWORD
+              WHEN OTHER DISPLAY "Invalid option."
+           END-EVALUATE.
+
+       SEARCH-BOOK-BY-ISBN.
            DISPLAY "Enter ISBN to search: "
            ACCEPT BOOK-ISBN-KEY
            READ BOOK-FILE KEY IS BOOK-ISBN-KEY
@@ -309,8 +923,67 @@
                  DISPLAY "Title: " BOOK-TITLE
                  DISPLAY "Author: " BOOK-AUTHOR
                  DISPLAY "Status: " BOOK-STATUS
+                 DISPLAY "Copies Available: " BOOK-COPIES-AVAILABLE "/" BOOK-TOTAL-COPIES
            END-READ.
 
+       SEARCH-BOOK-BY-KEYWORD.
+           DISPLAY "Enter Title/Author keyword: "
+           ACCEPT WS-SEARCH-KEYWORD
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-KEYWORD))
+               TO WS-UPPER-KEYWORD
+           MOVE 0 TO WS-SEARCH-HITS
+           MOVE LOW-VALUES TO BOOK-ISBN-KEY
+           START BOOK-FILE KEY IS NOT LESS THAN BOOK-ISBN-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-BOOK
+           PERFORM UNTIL WS-FS-BOOK = "10"
+               READ BOOK-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-BOOK
+                   NOT AT END
+                       MOVE SPACES TO WS-UPPER-FIELD
+                       MOVE FUNCTION UPPER-CASE(BOOK-TITLE)
+                           TO WS-UPPER-FIELD
+                       PERFORM MATCH-SUBSTRING
+                       IF WS-MATCH-FLAG = "Y"
+                           PERFORM DISPLAY-BOOK-HIT
+                       ELSE
+                           MOVE SPACES TO WS-UPPER-FIELD
+                           MOVE FUNCTION UPPER-CASE(BOOK-AUTHOR)
+                               TO WS-UPPER-FIELD
+                           PERFORM MATCH-SUBSTRING
+                           IF WS-MATCH-FLAG = "Y"
+                               PERFORM DISPLAY-BOOK-HIT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-SEARCH-HITS = 0
+               DISPLAY "No matching books found."
+           END-IF.
+
+       DISPLAY-BOOK-HIT.
+           ADD 1 TO WS-SEARCH-HITS
+           DISPLAY "ISBN: " BOOK-ISBN-KEY
+           DISPLAY "Title: " BOOK-TITLE
+           DISPLAY "Author: " BOOK-AUTHOR
+           DISPLAY "Status: " BOOK-STATUS.
+
+       MATCH-SUBSTRING.
+           MOVE "N" TO WS-MATCH-FLAG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-KEYWORD))
+               TO WS-KEYWORD-LEN
+           IF WS-KEYWORD-LEN > 0 AND WS-KEYWORD-LEN NOT > 60
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > (61 - WS-KEYWORD-LEN)
+                         OR WS-MATCH-FLAG = "Y"
+                   IF WS-UPPER-FIELD(WS-SCAN-IDX:WS-KEYWORD-LEN) =
+                      WS-UPPER-KEYWORD(1:WS-KEYWORD-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
 
        CALCULATE-FINE.
            COMPUTE WS-DAYS-LATE = FUNCTION
@@ -318,40 +991,122 @@
                                  - FUNCTION
                                  INTEGER-OF-DATE(LOAN-DUE-DATE)
            IF WS-DAYS-LATE > 0
-               ADD 1 TO WS-FINE-SEQ
-               MOVE WS-FINE-SEQ TO FINE-ID-KEY
-               MOVE LOAN-ID-KEY TO FINE-LOAN-ID
-               MOVE LOAN-MEMBER-ID TO FINE-MEMBER-ID
-               COMPUTE FINE-AMOUNT = WS-DAYS-LATE * WS-FINE-RATE
-               MOVE "NO" TO FINE-PAID-FLAG
-               MOVE LOAN-RETURN-DATE TO FINE-DATE
-               WRITE FINE-RECORD
+               MOVE LOAN-ID-KEY TO WS-SAVE-LOAN-ID
+               PERFORM FIND-EXISTING-FINE-FOR-LOAN
+               IF WS-FINE-EXISTS = "Y"
+                   COMPUTE FINE-AMOUNT = WS-DAYS-LATE * WS-FINE-RATE
+                   MOVE LOAN-RETURN-DATE TO FINE-DATE
+                   REWRITE FINE-RECORD
+               ELSE
+                   ADD 1 TO WS-FINE-SEQ
+                   MOVE WS-FINE-SEQ TO FINE-ID-KEY
+                   MOVE LOAN-ID-KEY TO FINE-LOAN-ID
+                   MOVE LOAN-MEMBER-ID TO FINE-MEMBER-ID
+                   COMPUTE FINE-AMOUNT = WS-DAYS-LATE * WS-FINE-RATE
+                   MOVE "NO" TO FINE-PAID-FLAG
+                   MOVE LOAN-RETURN-DATE TO FINE-DATE
+                   WRITE FINE-RECORD
+               END-IF
                DISPLAY "Late by " WS-DAYS-LATE " days. Fine = "
                FINE-AMOUNT
            ELSE
                DISPLAY "No fine."
            END-IF.
 
+       FIND-EXISTING-FINE-FOR-LOAN.
+           MOVE "N" TO WS-FINE-EXISTS
+           MOVE LOW-VALUES TO FINE-ID-KEY
+           START FINE-FILE KEY IS NOT LESS THAN FINE-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-FINE
+           PERFORM UNTIL WS-FS-FINE = "10" OR WS-FINE-EXISTS = "Y"
+               READ FINE-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-FINE
+                   NOT AT END
+                       IF FINE-LOAN-ID = WS-SAVE-LOAN-ID AND
+                          FINE-PAID-FLAG = "NO"
+                           MOVE "Y" TO WS-FINE-EXISTS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+
+       PAY-FINE.
+           DISPLAY "== Pay Fine ==".
+           DISPLAY "Enter Fine ID: "
+           ACCEPT FINE-ID-KEY
+           READ FINE-FILE KEY IS FINE-ID-KEY
+              INVALID KEY DISPLAY "Fine not found."
+              NOT INVALID KEY
+                 IF FINE-PAID-FLAG = "YES"
+                    DISPLAY "Fine already paid."
+                 ELSE
+                    DISPLAY "Amount due: " FINE-AMOUNT
+                    MOVE "YES" TO FINE-PAID-FLAG
+                    REWRITE FINE-RECORD
+                    DISPLAY "Fine marked as paid."
+                 END-IF
+           END-READ.
 
        REPORT-MENU.
            DISPLAY "== Reports ==".
            DISPLAY "1. All Books".
            DISPLAY "2. All Loans".
            DISPLAY "3. All Fines".
-           DISPLAY "4. Back".
-           DISPLAY "Select report (1-4): "
+           DISPLAY "4. Overdue Loans".
+           DISPLAY "5. Books By Category".
+           DISPLAY "6. Member Loan History".
+           DISPLAY "7. Most Borrowed Books".
+           DISPLAY "8. Back".
+           DISPLAY "Select report (1-8): "
            ACCEPT WS-OPTION
            EVALUATE WS-OPTION
              WHEN 1 PERFORM REPORT-ALL-BOOKS
              WHEN 2 PERFORM REPORT-ALL-LOANS
              WHEN 3 PERFORM REPORT-ALL-FINES
+             WHEN 4 PERFORM REPORT-OVERDUE-LOANS
+             WHEN 5 PERFORM REPORT-BOOKS-BY-CATEGORY
+             WHEN 6 PERFORM REPORT-MEMBER-LOAN-HISTORY
+             WHEN 7 PERFORM REPORT-MOST-BORROWED-BOOKS
              WHEN OTHER CONTINUE
            END-EVALUATE.
 
+       PAGINATE-CHECK.
+           ADD 1 TO WS-PAGE-LINE-COUNT
+           IF WS-PAGE-LINE-COUNT >= WS-PAGE-SIZE
+               MOVE 0 TO WS-PAGE-LINE-COUNT
+               DISPLAY "-- Press Enter for more, Q to stop --"
+               ACCEPT WS-PAGE-ANSWER
+               IF WS-PAGE-ANSWER = "Q" OR WS-PAGE-ANSWER = "q"
+                   MOVE "Y" TO WS-PAGE-QUIT
+               END-IF
+           END-IF.
+
+       PROMPT-WRITE-REPORT.
+           MOVE "N" TO WS-WRITE-REPORT
+           DISPLAY "Write to REPORT.TXT as well? (Y/N): "
+           ACCEPT WS-REPORT-ANSWER
+           IF WS-REPORT-ANSWER = "Y" OR WS-REPORT-ANSWER = "y"
+               MOVE "Y" TO WS-WRITE-REPORT
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
        REPORT-ALL-BOOKS.
            DISPLAY "== All Books ==".
+           PERFORM PROMPT-WRITE-REPORT
+           IF WS-WRITE-REPORT = "Y"
+               MOVE "=== All Books ===" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE LOW-VALUES TO BOOK-ISBN-KEY
+           START BOOK-FILE KEY IS NOT LESS THAN BOOK-ISBN-KEY
+               INVALID KEY CONTINUE
+           END-START
            MOVE "00" TO WS-FS-BOOK
-           PERFORM UNTIL WS-FS-BOOK = "10"
+           MOVE 0 TO WS-PAGE-LINE-COUNT
+           MOVE "N" TO WS-PAGE-QUIT
+           PERFORM UNTIL WS-FS-BOOK = "10" OR WS-PAGE-QUIT = "Y"
                READ BOOK-FILE NEXT
                    AT END MOVE "10" TO WS-FS-BOOK
                    NOT AT END
@@ -359,13 +1114,43 @@
                        DISPLAY "Title: " BOOK-TITLE
                        DISPLAY "Author: " BOOK-AUTHOR
                        DISPLAY "Status: " BOOK-STATUS
+                       DISPLAY "Copies Available: "
+                           BOOK-COPIES-AVAILABLE "/" BOOK-TOTAL-COPIES
+                       IF WS-WRITE-REPORT = "Y"
+                           STRING
+                               "ISBN: " DELIMITED BY SIZE
+                               BOOK-ISBN-KEY DELIMITED BY SIZE
+                               " | Title: " DELIMITED BY SIZE
+                               BOOK-TITLE DELIMITED BY SIZE
+                               " | Status: " DELIMITED BY SIZE
+                               BOOK-STATUS DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           END-STRING
+                           WRITE REPORT-LINE
+                       END-IF
+                       PERFORM PAGINATE-CHECK
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           IF WS-WRITE-REPORT = "Y"
+               CLOSE REPORT-FILE
+               DISPLAY "Report written to REPORT.TXT."
+           END-IF.
 
        REPORT-ALL-LOANS.
            DISPLAY "== All Loans ==".
+           PERFORM PROMPT-WRITE-REPORT
+           IF WS-WRITE-REPORT = "Y"
+               MOVE "=== All Loans ===" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
            MOVE "00" TO WS-FS-LOAN
-           PERFORM UNTIL WS-FS-LOAN = "10"
+           MOVE 0 TO WS-PAGE-LINE-COUNT
+           MOVE "N" TO WS-PAGE-QUIT
+           PERFORM UNTIL WS-FS-LOAN = "10" OR WS-PAGE-QUIT = "Y"
                READ LOAN-FILE NEXT
                    AT END MOVE "10" TO WS-FS-LOAN
                    NOT AT END
@@ -373,13 +1158,43 @@
                        DISPLAY "Member ID: " LOAN-MEMBER-ID
                        DISPLAY "Book ISBN: " LOAN-ISBN
                        DISPLAY "Status: " LOAN-STATUS
+                       IF WS-WRITE-REPORT = "Y"
+                           STRING
+                               "Loan ID: " DELIMITED BY SIZE
+                               LOAN-ID-KEY DELIMITED BY SIZE
+                               " | Member: " DELIMITED BY SIZE
+                               LOAN-MEMBER-ID DELIMITED BY SIZE
+                               " | ISBN: " DELIMITED BY SIZE
+                               LOAN-ISBN DELIMITED BY SIZE
+                               " | Status: " DELIMITED BY SIZE
+                               LOAN-STATUS DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           END-STRING
+                           WRITE REPORT-LINE
+                       END-IF
+                       PERFORM PAGINATE-CHECK
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           IF WS-WRITE-REPORT = "Y"
+               CLOSE REPORT-FILE
+               DISPLAY "Report written to REPORT.TXT."
+           END-IF.
 
        REPORT-ALL-FINES.
            DISPLAY "== All Fines ==".
+           PERFORM PROMPT-WRITE-REPORT
+           IF WS-WRITE-REPORT = "Y"
+               MOVE "=== All Fines ===" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE LOW-VALUES TO FINE-ID-KEY
+           START FINE-FILE KEY IS NOT LESS THAN FINE-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
            MOVE "00" TO WS-FS-FINE
-           PERFORM UNTIL WS-FS-FINE = "10"
+           MOVE 0 TO WS-PAGE-LINE-COUNT
+           MOVE "N" TO WS-PAGE-QUIT
+           PERFORM UNTIL WS-FS-FINE = "10" OR WS-PAGE-QUIT = "Y"
                READ FINE-FILE NEXT
                    AT END MOVE "10" TO WS-FS-FINE
                    NOT AT END
@@ -388,5 +1203,196 @@
                        DISPLAY "Member ID: " FINE-MEMBER-ID
                        DISPLAY "Amount: " FINE-AMOUNT
                        DISPLAY "Paid: " FINE-PAID-FLAG
+                       IF WS-WRITE-REPORT = "Y"
+                           STRING
+                               "Fine ID: " DELIMITED BY SIZE
+                               FINE-ID-KEY DELIMITED BY SIZE
+                               " | Member: " DELIMITED BY SIZE
+                               FINE-MEMBER-ID DELIMITED BY SIZE
+                               " | Amount: " DELIMITED BY SIZE
+                               FINE-AMOUNT DELIMITED BY SIZE
+                               " | Paid: " DELIMITED BY SIZE
+                               FINE-PAID-FLAG DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           END-STRING
+                           WRITE REPORT-LINE
+                       END-IF
+                       PERFORM PAGINATE-CHECK
+               END-READ
+           END-PERFORM
+           IF WS-WRITE-REPORT = "Y"
+               CLOSE REPORT-FILE
+               DISPLAY "Report written to REPORT.TXT."
+           END-IF.
+
+       REPORT-OVERDUE-LOANS.
+           DISPLAY "== Overdue Loans ==".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       IF LOAN-STATUS = "OUT" AND
+                          FUNCTION INTEGER-OF-DATE(LOAN-DUE-DATE) <
+                          FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+                           COMPUTE WS-DAYS-LATE = FUNCTION
+                           INTEGER-OF-DATE(WS-CURRENT-DATE)
+                                 - FUNCTION
+                                 INTEGER-OF-DATE(LOAN-DUE-DATE)
+                           DISPLAY "Loan ID: " LOAN-ID-KEY
+                           DISPLAY "Member ID: " LOAN-MEMBER-ID
+                           DISPLAY "Book ISBN: " LOAN-ISBN
+                           DISPLAY "Due Date: " LOAN-DUE-DATE
+                           DISPLAY "Days Overdue: " WS-DAYS-LATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       REPORT-BOOKS-BY-CATEGORY.
+           DISPLAY "== Books By Category ==".
+           MOVE 0 TO WS-CAT-COUNT
+           MOVE LOW-VALUES TO BOOK-ISBN-KEY
+           START BOOK-FILE KEY IS NOT LESS THAN BOOK-ISBN-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-BOOK
+           PERFORM UNTIL WS-FS-BOOK = "10"
+               READ BOOK-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-BOOK
+                   NOT AT END
+                       PERFORM TALLY-BOOK-CATEGORY
+               END-READ
+           END-PERFORM
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL
+               WS-CAT-IDX > WS-CAT-COUNT
+               DISPLAY CAT-NAME(WS-CAT-IDX) ": "
+                   CAT-BOOK-COUNT(WS-CAT-IDX)
+           END-PERFORM.
+
+       TALLY-BOOK-CATEGORY.
+           MOVE "N" TO WS-CAT-FOUND
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL
+               WS-CAT-IDX > WS-CAT-COUNT
+               IF CAT-NAME(WS-CAT-IDX) = BOOK-CATEGORY
+                   ADD 1 TO CAT-BOOK-COUNT(WS-CAT-IDX)
+                   MOVE "Y" TO WS-CAT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-CAT-FOUND = "N" AND WS-CAT-COUNT < 30
+               ADD 1 TO WS-CAT-COUNT
+               MOVE BOOK-CATEGORY TO CAT-NAME(WS-CAT-COUNT)
+               MOVE 1 TO CAT-BOOK-COUNT(WS-CAT-COUNT)
+           END-IF.
+
+       REPORT-MEMBER-LOAN-HISTORY.
+           DISPLAY "== Member Loan History ==".
+           DISPLAY "Member ID: "
+           ACCEPT WS-SAVE-MEMBER-ID
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       IF LOAN-MEMBER-ID = WS-SAVE-MEMBER-ID
+                           DISPLAY "Loan ID: " LOAN-ID-KEY
+                           DISPLAY "Book ISBN: " LOAN-ISBN
+                           DISPLAY "Loan Date: " LOAN-DATE
+                           DISPLAY "Due Date: " LOAN-DUE-DATE
+                           DISPLAY "Return Date: " LOAN-RETURN-DATE
+                           DISPLAY "Status: " LOAN-STATUS
+                           MOVE LOAN-ID-KEY TO WS-SAVE-LOAN-ID
+                           PERFORM LIST-FINES-FOR-LOAN
+                           DISPLAY "---"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LIST-FINES-FOR-LOAN.
+           MOVE LOW-VALUES TO FINE-ID-KEY
+           START FINE-FILE KEY IS NOT LESS THAN FINE-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-FINE
+           PERFORM UNTIL WS-FS-FINE = "10"
+               READ FINE-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-FINE
+                   NOT AT END
+                       IF FINE-LOAN-ID = WS-SAVE-LOAN-ID
+                           DISPLAY "  Fine ID: " FINE-ID-KEY
+                               " Amount: " FINE-AMOUNT
+                               " Paid: " FINE-PAID-FLAG
+                       END-IF
                END-READ
            END-PERFORM.
+
+       REPORT-MOST-BORROWED-BOOKS.
+           DISPLAY "== Most Borrowed Books ==".
+           MOVE 0 TO WS-ISBN-STAT-COUNT
+           MOVE LOW-VALUES TO LOAN-ID-KEY
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE "00" TO WS-FS-LOAN
+           PERFORM UNTIL WS-FS-LOAN = "10"
+               READ LOAN-FILE NEXT
+                   AT END MOVE "10" TO WS-FS-LOAN
+                   NOT AT END
+                       PERFORM TALLY-LOAN-ISBN
+               END-READ
+           END-PERFORM
+           PERFORM SORT-ISBN-STATS-DESC
+           PERFORM VARYING WS-ISBN-STAT-IDX FROM 1 BY 1 UNTIL
+               WS-ISBN-STAT-IDX > WS-ISBN-STAT-COUNT
+               MOVE STAT-ISBN(WS-ISBN-STAT-IDX) TO BOOK-ISBN-KEY
+               READ BOOK-FILE KEY IS BOOK-ISBN-KEY
+                   INVALID KEY MOVE SPACES TO BOOK-TITLE
+               END-READ
+               DISPLAY STAT-ISBN(WS-ISBN-STAT-IDX) " - " BOOK-TITLE
+                   " : " STAT-BORROW-COUNT(WS-ISBN-STAT-IDX)
+                   " loan(s)"
+           END-PERFORM.
+
+       TALLY-LOAN-ISBN.
+           MOVE "N" TO WS-ISBN-STAT-FOUND
+           PERFORM VARYING WS-ISBN-STAT-IDX FROM 1 BY 1 UNTIL
+               WS-ISBN-STAT-IDX > WS-ISBN-STAT-COUNT
+               IF STAT-ISBN(WS-ISBN-STAT-IDX) = LOAN-ISBN
+                   ADD 1 TO STAT-BORROW-COUNT(WS-ISBN-STAT-IDX)
+                   MOVE "Y" TO WS-ISBN-STAT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-ISBN-STAT-FOUND = "N" AND WS-ISBN-STAT-COUNT < 200
+               ADD 1 TO WS-ISBN-STAT-COUNT
+               MOVE LOAN-ISBN TO STAT-ISBN(WS-ISBN-STAT-COUNT)
+               MOVE 1 TO STAT-BORROW-COUNT(WS-ISBN-STAT-COUNT)
+           END-IF.
+
+       SORT-ISBN-STATS-DESC.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1 UNTIL
+               WS-SORT-I > WS-ISBN-STAT-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1 UNTIL
+                   WS-SORT-J > WS-ISBN-STAT-COUNT - WS-SORT-I
+                   IF STAT-BORROW-COUNT(WS-SORT-J) <
+                      STAT-BORROW-COUNT(WS-SORT-J + 1)
+                       MOVE STAT-ISBN(WS-SORT-J) TO WS-SWAP-ISBN
+                       MOVE STAT-BORROW-COUNT(WS-SORT-J) TO
+                           WS-SWAP-COUNT
+                       MOVE STAT-ISBN(WS-SORT-J + 1) TO
+                           STAT-ISBN(WS-SORT-J)
+                       MOVE STAT-BORROW-COUNT(WS-SORT-J + 1) TO
+                           STAT-BORROW-COUNT(WS-SORT-J)
+                       MOVE WS-SWAP-ISBN TO STAT-ISBN(WS-SORT-J + 1)
+                       MOVE WS-SWAP-COUNT TO
+                           STAT-BORROW-COUNT(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
