@@ -7,21 +7,42 @@
               IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-RECORD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-EMP-ID
+               FILE STATUS IS WS-FS-EMPLOYEE.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-FILE-REC.
+           05 FILE-EMP-ID      PIC X(4).
+           05 FILE-EMP-NAME    PIC X(15).
+           05 FILE-EMP-DEPT    PIC X(10).
+           05 FILE-EMP-SALARY  PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
 
        01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(5).
+           05  EMP-ID              PIC X(4).
            05  EMP-TITLE           PIC X(10).
            05  EMP-FNAME           PIC X(25).
            05  EMP-LNAME           PIC X(25).
-           05  EMP-DEPARTMENT      PIC X(20) VALUE "IT DEPARTMENT".
+           05  EMP-DEPARTMENT      PIC X(20).
            05  EMP-SALARY          PIC 9(7)V99.
 
+       01 WS-FS-EMPLOYEE     PIC XX.
+       01 WS-DUP-FLAG        PIC X VALUE "N".
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
-       DISPLAY "Enter Employee ID (5 digits): ".
+       DISPLAY "Enter Employee ID (4 characters): ".
        ACCEPT EMP-ID.
 
        DISPLAY "Enter Employee Title (10 characters): ".
@@ -33,9 +54,12 @@
        DISPLAY "Enter Employee Last Name (25 characters): ".
        ACCEPT EMP-LNAME.
 
+       DISPLAY "Enter Employee Department (20 characters): ".
+       ACCEPT EMP-DEPARTMENT.
+
        DISPLAY "Enter Employee Salary (7 digits with 2 decimals): ".
        ACCEPT EMP-SALARY.
-       
+
        DISPLAY "======================================".
        DISPLAY "          Employee INFORMATION        ".
        DISPLAY "======================================".
@@ -47,4 +71,35 @@
        DISPLAY "Salary: " EMP-SALARY.
        DISPLAY "======================================".
 
+       OPEN I-O EMPLOYEE-FILE
+       IF WS-FS-EMPLOYEE NOT = "00"
+           OPEN OUTPUT EMPLOYEE-FILE
+           CLOSE EMPLOYEE-FILE
+           OPEN I-O EMPLOYEE-FILE
+       END-IF
+
+       MOVE EMP-ID TO FILE-EMP-ID
+       READ EMPLOYEE-FILE
+           INVALID KEY
+               MOVE "N" TO WS-DUP-FLAG
+           NOT INVALID KEY
+               MOVE "Y" TO WS-DUP-FLAG
+       END-READ
+
+       IF WS-DUP-FLAG = "Y"
+           DISPLAY "ERROR: EMPLOYEE ID ALREADY EXISTS IN employees.dat"
+       ELSE
+           STRING EMP-FNAME DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               EMP-LNAME DELIMITED BY SPACE
+               INTO FILE-EMP-NAME
+           END-STRING
+           MOVE EMP-DEPARTMENT TO FILE-EMP-DEPT
+           MOVE EMP-SALARY TO FILE-EMP-SALARY
+           WRITE EMPLOYEE-FILE-REC
+           DISPLAY "Employee saved to employees.dat."
+       END-IF.
+
+       CLOSE EMPLOYEE-FILE.
+
        STOP RUN.
